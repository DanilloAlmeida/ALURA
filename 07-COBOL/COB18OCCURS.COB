@@ -24,13 +24,27 @@
           02 WRK-DIA    PIC 9(02) VALUE ZEROS.
 
        01 WRK-MES-EXTENSO PIC X(09) OCCURS 12 TIMES.
+
+       77 WRK-IDX-MES       PIC 9(02) VALUE ZEROS.
+       77 WRK-MES-OK        PIC X(01) VALUE 'S'.
+           COPY 'DATAVALWS.COB'.
       ******************************************************************
        PROCEDURE DIVISION.
       *----------------------------------------------------------------*
            0000-PRINCIPAL.
                PERFORM 0100-INICIAR.
+               IF WRK-DATA-VALIDA = 'N'
+                   DISPLAY 'ERRO: DATA DO SISTEMA INVALIDA - ABORTANDO'
+                   STOP RUN
+               END-IF
                PERFORM 0200-PROCESSAR.
-               PERFORM 0300-FINALIZAR.
+               PERFORM 0210-VALIDAR-MESES.
+               IF WRK-MES-OK = 'S'
+                   PERFORM 0300-FINALIZAR
+               ELSE
+                   DISPLAY 'ERRO: WRK-MES-EXTENSO NAO FOI TOTALMENTE'
+                   DISPLAY 'PREENCHIDA - ABORTANDO'
+               END-IF
                STOP RUN.
       *----------------------------------------------------------------*
            0100-INICIAR.
@@ -39,6 +53,11 @@
            ACCEPT WRK-DATA FROM DATE YYYYMMDD.
            DISPLAY 'DATA RECUPERADA DO SISTEMA: ' WRK-DATA.
 
+           MOVE WRK-DIA TO WRK-VAL-DIA.
+           MOVE WRK-MES TO WRK-VAL-MES.
+           MOVE WRK-ANO TO WRK-VAL-ANO.
+           PERFORM 0900-VALIDAR-DATA.
+
            0100-INICIAR-FIM.
       *----------------------------------------------------------------*
            0200-PROCESSAR.
@@ -56,6 +75,21 @@
                MOVE 'DEZEMBRO'  TO WRK-MES-EXTENSO(12).
 
            0200-PROCESSAR-FIM.
+      *----------------------------------------------------------------*
+      *    CONFERE QUE AS 12 POSICOES DE WRK-MES-EXTENSO FORAM
+      *    PREENCHIDAS ANTES DE 0300-FINALIZAR INDEXAR A TABELA COM
+      *    WRK-MES, JA QUE AS MOVEs DE 0200-PROCESSAR SAO POR POSICAO
+      *    LITERAL E UM INDICE ERRADO PASSARIA DESPERCEBIDO.
+           0210-VALIDAR-MESES.
+           MOVE 'S' TO WRK-MES-OK.
+           PERFORM VARYING WRK-IDX-MES FROM 1 BY 1
+                 UNTIL WRK-IDX-MES > 12
+              IF WRK-MES-EXTENSO(WRK-IDX-MES) = SPACES
+                 MOVE 'N' TO WRK-MES-OK
+              END-IF
+           END-PERFORM.
+
+           0210-VALIDAR-MESES-FIM.
       *----------------------------------------------------------------*
            0300-FINALIZAR.
            DISPLAY ' ######   FINAL  ###### '.
@@ -63,3 +97,4 @@
               WRK-MES-EXTENSO(WRK-MES)' DE ' WRK-ANO.
            0300-FINALIZAR-FIM.
       *----------------------------------------------------------------*
+           COPY 'DATAVALPD.COB'.
