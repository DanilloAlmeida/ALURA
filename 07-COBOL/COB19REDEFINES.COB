@@ -38,6 +38,36 @@
        01 WRK-MES-EXTENSO REDEFINES WRK-MESES-EXTENSO.
           02 WRK-MES-EXT   PIC X(03) OCCURS 12 TIMES.
 
+       01 WRK-MESES-NOME-COMPLETO.
+          02 FILLER     PIC X(09) VALUE 'JANEIRO'.
+          02 FILLER     PIC X(09) VALUE 'FEVEREIRO'.
+          02 FILLER     PIC X(09) VALUE 'MARCO'.
+          02 FILLER     PIC X(09) VALUE 'ABRIL'.
+          02 FILLER     PIC X(09) VALUE 'MAIO'.
+          02 FILLER     PIC X(09) VALUE 'JUNHO'.
+          02 FILLER     PIC X(09) VALUE 'JULHO'.
+          02 FILLER     PIC X(09) VALUE 'AGOSTO'.
+          02 FILLER     PIC X(09) VALUE 'SETEMBRO'.
+          02 FILLER     PIC X(09) VALUE 'OUTUBRO'.
+          02 FILLER     PIC X(09) VALUE 'NOVEMBRO'.
+          02 FILLER     PIC X(09) VALUE 'DEZEMBRO'.
+       01 WRK-MES-COMPLETO REDEFINES WRK-MESES-NOME-COMPLETO.
+          02 WRK-MES-COMP  PIC X(09) OCCURS 12 TIMES.
+
+       01 WRK-DIAS-SEMANA-NOME.
+          02 FILLER     PIC X(13) VALUE 'DOMINGO'.
+          02 FILLER     PIC X(13) VALUE 'SEGUNDA-FEIRA'.
+          02 FILLER     PIC X(13) VALUE 'TERCA-FEIRA'.
+          02 FILLER     PIC X(13) VALUE 'QUARTA-FEIRA'.
+          02 FILLER     PIC X(13) VALUE 'QUINTA-FEIRA'.
+          02 FILLER     PIC X(13) VALUE 'SEXTA-FEIRA'.
+          02 FILLER     PIC X(13) VALUE 'SABADO'.
+       01 WRK-DIA-SEMANA REDEFINES WRK-DIAS-SEMANA-NOME.
+          02 WRK-DIA-SEM   PIC X(13) OCCURS 7 TIMES.
+
+       77 WRK-IDX-SEMANA  PIC 9(01) VALUE ZEROS.
+       77 WRK-DATA-NUM    PIC 9(08) VALUE ZEROS.
+           COPY 'DATAVALWS.COB'.
 
       ******************************************************************
        PROCEDURE DIVISION.
@@ -54,9 +84,24 @@
            ACCEPT WRK-DATA FROM DATE YYYYMMDD.
            DISPLAY 'DATA RECUPERADA DO SISTEMA: ' WRK-DATA.
 
+           MOVE WRK-DIA TO WRK-VAL-DIA.
+           MOVE WRK-MES TO WRK-VAL-MES.
+           MOVE WRK-ANO TO WRK-VAL-ANO.
+           PERFORM 0900-VALIDAR-DATA.
+
            0100-INICIAR-FIM.
       *----------------------------------------------------------------*
            0200-PROCESSAR.
+      *    O DIA DA SEMANA E CALCULADO A PARTIR DA DATA DO SISTEMA
+      *    PELO NUMERO JULIANO DO CALENDARIO (FUNCTION INTEGER-OF-DATE
+      *    RETORNA UM NUMERO QUE AVANCA 1 POR DIA; 01/01/1601 ERA UMA
+      *    SEGUNDA-FEIRA, ENTAO SOMAR 1 AJUSTA O RESTO DA DIVISAO POR 7
+      *    PARA CAIR EM 1=DOMINGO ... 7=SABADO).
+           MOVE WRK-DATA TO WRK-DATA-NUM.
+           COMPUTE WRK-IDX-SEMANA =
+              FUNCTION MOD(
+                 FUNCTION INTEGER-OF-DATE(WRK-DATA-NUM), 7)
+              + 1.
 
            0200-PROCESSAR-FIM.
       *----------------------------------------------------------------*
@@ -64,6 +109,10 @@
            DISPLAY ' ######   FINAL  ###### '.
            DISPLAY 'DATA EDITADA: ' WRK-DIA ' DE '
               WRK-MES-EXT(WRK-MES)' DE ' WRK-ANO.
+           DISPLAY 'DATA POR EXTENSO: ' WRK-DIA-SEM(WRK-IDX-SEMANA)
+              ', ' WRK-DIA ' DE ' WRK-MES-COMP(WRK-MES)
+              ' DE ' WRK-ANO.
            DISPLAY 'IMPRIME FILLER: 'WRK-MESES-EXTENSO.
            0300-FINALIZAR-FIM.
       *----------------------------------------------------------------*
+           COPY 'DATAVALPD.COB'.
