@@ -0,0 +1,7 @@
+      *----------------------------------------------------------------*
+      * CAMPO EDITADO PADRAO PARA EXIBIR VALORES MONETARIOS EM REAIS.
+      * O PROGRAMA QUE INCLUI ESTE COPYBOOK DEVE MOVER O VALOR A
+      * EXIBIR PARA WRK-VALOR-EDITADO ANTES DE EXIBI-LO, PARA QUE
+      * SALARIO, VENDA, FRETE ETC. SAIAM TODOS COM A MESMA MASCARA.
+      *----------------------------------------------------------------*
+       77  WRK-VALOR-EDITADO  PIC $ZZZ.ZZZ.ZZZ.ZZ9,99  VALUE ZEROS.
