@@ -1,6 +1,6 @@
       ******************************************************************
       *AUTHOR..: DANILLO
-      *OBJETIVO: CALCULA AUMENTO POR TEMPO DE SERVI�O
+      *OBJETIVO: CALCULA AUMENTO POR TEMPO DE SERVICO (LOTE - FOLHA)
       *DATA....: 19/10/21
       *
       ******************************************************************
@@ -13,54 +13,165 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+      *---------------------
+       FILE-CONTROL.
+           SELECT FUNCIONARIOS ASSIGN TO 'FUNCIONARIOS.DAT'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FUNCIONARIOS-STATUS.
+
+           SELECT FAIXAS-AUMENTO ASSIGN TO 'FAIXASAUMENTO.DAT'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FAIXAS-STATUS.
       ******************************************************************
        DATA DIVISION.
       *----------------------------------------------------------------*
+       FILE SECTION.
+      *-------------
+       FD FUNCIONARIOS.
+       01 FUNC-REG.
+          05 FUNC-NOME          PIC X(20).
+          05 FUNC-DATA-ENTRADA.
+             10 FUNC-DIA-ENTRADA PIC 9(02).
+             10 FUNC-MES-ENTRADA PIC 9(02).
+             10 FUNC-ANO-ENTRADA PIC 9(04).
+          05 FUNC-SALARIO       PIC 9(09)V99.
+          05 FUNC-DEPTO         PIC X(10).
+
+       FD FAIXAS-AUMENTO.
+       01 FAIXA-REG.
+          05 FAIXA-ANOS-DE      PIC 9(02).
+          05 FAIXA-ANOS-ATE     PIC 9(02).
+          05 FAIXA-PERCENTUAL   PIC 9(03).
+      *------------------------
        WORKING-STORAGE       SECTION.
+       77  FUNCIONARIOS-STATUS PIC  9(02)        VALUE ZEROS.
+       77  FAIXAS-STATUS       PIC  9(02)        VALUE ZEROS.
+       77  WRK-FIM-ARQUIVO    PIC  X(01)        VALUE 'N'.
+       77  WRK-FIM-FAIXAS     PIC  X(01)        VALUE 'N'.
+       77  WRK-QTD-FAIXAS     PIC  9(02)        VALUE 0.
+       77  WRK-IDX-FAIXA      PIC  9(02)        VALUE 0.
+       01  WRK-TABELA-FAIXAS.
+           05 WRK-FAIXA OCCURS 20 TIMES.
+              10 WRK-FAIXA-DE   PIC 9(02).
+              10 WRK-FAIXA-ATE  PIC 9(02).
+              10 WRK-FAIXA-PCT  PIC 9(03).
+       77  WRK-QTD-LIDOS      PIC  9(06)        VALUE 0.
+       77  WRK-QTD-PROCESSADOS PIC 9(06)        VALUE 0.
+       77  WRK-QTD-INVALIDOS  PIC  9(06)        VALUE 0.
        77  WRK-NOME         PIC  X(20)        VALUE SPACES.
        01  WRK-DATA-ENTRADA.
           02  WRK-DIA-ENTRADA  PIC  9(02)        VALUE ZEROS.
           02  WRK-MES-ENTRADA  PIC  9(02)        VALUE ZEROS.
-          02  WRK-ANO-ENTRADA  PIC  9(02)        VALUE ZEROS.
+          02  WRK-ANO-ENTRADA  PIC  9(04)        VALUE ZEROS.
        77  WRK-SALARIO         PIC  9(09)V99     VALUE ZEROS.
+       77  WRK-SALARIO-NOVO    PIC  9(09)V99     VALUE ZEROS.
        01  WRK-DATA-ATUAL.
-           02 WRK-ANO-ATUAL  PIC  9(02)        VALUE ZEROS.
+           02 WRK-ANO-ATUAL  PIC  9(04)        VALUE ZEROS.
            02 WRK-MES-ATUAL  PIC  9(02)        VALUE ZEROS.
            02 WRK-DIA-ATUAL  PIC  9(02)        VALUE ZEROS.
        77  WRK-TEMPO-SERVICO PIC  9(02)        VALUE ZEROS.
        77  WRK-PERCEN-AUMEN  PIC  9(03)        VALUE ZEROS.
+       77  WRK-DEPTO         PIC  X(10)        VALUE SPACES.
+       77  WRK-QTD-DEPTOS    PIC  9(02)        VALUE 0.
+       77  WRK-IDX-DEPTO     PIC  9(02)        VALUE 0.
+       77  WRK-ACHOU-DEPTO   PIC  X(01)        VALUE 'N'.
+       01  WRK-TABELA-DEPTOS.
+           05 WRK-DEPTO-TAB OCCURS 50 TIMES.
+              10 WRK-DEPTO-COD    PIC X(10).
+              10 WRK-DEPTO-QTDE   PIC 9(06).
+              10 WRK-DEPTO-CUSTO  PIC 9(09)V99.
+           COPY 'DATAVALWS.COB'.
+           COPY 'MOEDAWS.COB'.
       ******************************************************************
        PROCEDURE DIVISION.
+      ******************************************************************
+       0000-PRINCIPAL SECTION.
+      *----------------------
+           PERFORM 0100-INICIAR.
+           PERFORM 0200-PROCESSAR UNTIL WRK-FIM-ARQUIVO = 'S'.
+           PERFORM 0300-FINALIZAR.
+           GOBACK.
+      *----------------------------------------------------------------*
+       0100-INICIAR SECTION.
+      *---------------------
+           MOVE 'N' TO WRK-FIM-ARQUIVO.
+           MOVE 'N' TO WRK-FIM-FAIXAS.
+           MOVE 0   TO WRK-QTD-FAIXAS.
+           MOVE 0   TO WRK-QTD-LIDOS WRK-QTD-PROCESSADOS
+              WRK-QTD-INVALIDOS WRK-QTD-DEPTOS.
+           INITIALIZE WRK-TABELA-DEPTOS.
+           OPEN INPUT FUNCIONARIOS.
+           ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD.
+           PERFORM 0120-CARREGAR-FAIXAS.
+           PERFORM 0110-LER-FUNCIONARIO.
+      *----------------------------------------------------------------*
+       0110-LER-FUNCIONARIO SECTION.
+      *----------------------------------------------------------------*
+           READ FUNCIONARIOS
+              AT END
+                 MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-READ.
       *----------------------------------------------------------------*
-           DISPLAY 'INFORME SEU NOME: '.
-           ACCEPT WRK-NOME FROM CONSOLE.
-           DISPLAY 'INFORME  A DATA DE ENTRADA NA EMPRESA NO FORMATO'
-                    ' DDMMAA: '.
-           ACCEPT WRK-DATA-ENTRADA FROM CONSOLE.
-           ACCEPT WRK-DATA-ATUAL  FROM DATE.
-           DISPLAY ' ######   DADOS RECEBIDOS  ###### '.
+       0120-CARREGAR-FAIXAS SECTION.
+      *----------------------------------------------------------------*
+           OPEN INPUT FAIXAS-AUMENTO.
+           PERFORM UNTIL WRK-FIM-FAIXAS = 'S'
+                 OR WRK-QTD-FAIXAS = 20
+              READ FAIXAS-AUMENTO
+                 AT END
+                    MOVE 'S' TO WRK-FIM-FAIXAS
+                 NOT AT END
+                    ADD 1 TO WRK-QTD-FAIXAS
+                    MOVE FAIXA-ANOS-DE TO
+                       WRK-FAIXA-DE(WRK-QTD-FAIXAS)
+                    MOVE FAIXA-ANOS-ATE TO
+                       WRK-FAIXA-ATE(WRK-QTD-FAIXAS)
+                    MOVE FAIXA-PERCENTUAL TO
+                       WRK-FAIXA-PCT(WRK-QTD-FAIXAS)
+              END-READ
+           END-PERFORM.
+           CLOSE FAIXAS-AUMENTO.
+      *----------------------------------------------------------------*
+       0200-PROCESSAR SECTION.
+      *----------------------------------------------------------------*
+           ADD 1 TO WRK-QTD-LIDOS.
+           MOVE FUNC-NOME         TO WRK-NOME.
+           MOVE FUNC-DIA-ENTRADA  TO WRK-DIA-ENTRADA.
+           MOVE FUNC-MES-ENTRADA  TO WRK-MES-ENTRADA.
+           MOVE FUNC-ANO-ENTRADA  TO WRK-ANO-ENTRADA.
+           MOVE FUNC-SALARIO      TO WRK-SALARIO.
+           MOVE FUNC-DEPTO        TO WRK-DEPTO.
+
+           DISPLAY ' ######   FUNCIONARIO  ###### '.
            DISPLAY 'NOME............: ' WRK-NOME.
+           DISPLAY 'DEPARTAMENTO....: ' WRK-DEPTO.
            DISPLAY 'DATA DE ENTRADA..: ' WRK-DATA-ENTRADA.
-           DISPLAY 'DIA DE ENTRADA..: ' WRK-DIA-ENTRADA.
-           DISPLAY 'MES DE ENTRADA..: ' WRK-MES-ENTRADA.
-           DISPLAY 'ANO DE ENTRADA..: ' WRK-ANO-ENTRADA.
-           DISPLAY 'DATA ATUAL ' WRK-DATA-ATUAL.
-           DISPLAY 'DIA ATUAL..: ' WRK-DIA-ATUAL.
-           DISPLAY 'MES ATUAL..: ' WRK-MES-ATUAL.
-           DISPLAY 'ANO ATUAL ' WRK-ANO-ATUAL.
-           DISPLAY ' '.
-           DISPLAY ' ######  DADOS CALCULADOS  ###### '.
+           MOVE WRK-SALARIO TO WRK-VALOR-EDITADO.
+           DISPLAY 'SALARIO ATUAL...: ' WRK-VALOR-EDITADO.
 
-           IF WRK-ANO-ENTRADA > WRK-ANO-ATUAL
-               OR WRK-MES-ENTRADA > 12
-               OR WRK-DIA-ENTRADA > 31
-               OR WRK-MES-ENTRADA < 1
-               OR WRK-DIA-ENTRADA < 1
+           MOVE WRK-DIA-ENTRADA TO WRK-VAL-DIA.
+           MOVE WRK-MES-ENTRADA TO WRK-VAL-MES.
+           MOVE WRK-ANO-ENTRADA TO WRK-VAL-ANO.
+           MOVE WRK-ANO-ATUAL   TO WRK-VAL-ANO-ATUAL.
+           PERFORM 0900-VALIDAR-DATA.
 
-                   DISPLAY 'DATA INVALIDA!!! '
-                   STOP RUN
+           IF WRK-DATA-VALIDA = 'N'
+                   DISPLAY 'DATA INVALIDA!!! REGISTRO IGNORADO.'
+                   ADD 1 TO WRK-QTD-INVALIDOS
+           ELSE
+              PERFORM 0210-CALCULAR-TEMPO-SERVICO
+              PERFORM 0220-CALCULAR-AUMENTO
+              PERFORM 0230-APLICAR-AUMENTO
+              PERFORM 0240-ACUMULAR-DEPARTAMENTO
+              ADD 1 TO WRK-QTD-PROCESSADOS
            END-IF.
 
+           PERFORM 0110-LER-FUNCIONARIO.
+      *----------------------------------------------------------------*
+       0210-CALCULAR-TEMPO-SERVICO SECTION.
+      *----------------------------------------------------------------*
            IF WRK-ANO-ENTRADA = WRK-ANO-ATUAL
                DISPLAY 'ENTROU ESSE ANO'
                COMPUTE WRK-TEMPO-SERVICO = 0
@@ -82,18 +193,77 @@
                END-IF
            END-IF.
 
-           DISPLAY 'TEMPO DE SERVI�O..: ' WRK-TEMPO-SERVICO ' ANOS'.
-
-           EVALUATE WRK-TEMPO-SERVICO
-              WHEN 0 THRU 1
-                 COMPUTE WRK-PERCEN-AUMEN = 0
-              WHEN 2 THRU 5
-                 COMPUTE WRK-PERCEN-AUMEN = 5
-              WHEN 6 THRU 15
-                 COMPUTE WRK-PERCEN-AUMEN = 10
-              WHEN OTHER
-                 COMPUTE WRK-PERCEN-AUMEN = 15
-           END-EVALUATE
-           DISPLAY 'PERCENTUAL DE AUMENTO: ' WRK-PERCEN-AUMEN
-
-           STOP RUN.
+           DISPLAY 'TEMPO DE SERVICO..: ' WRK-TEMPO-SERVICO ' ANOS'.
+      *----------------------------------------------------------------*
+       0220-CALCULAR-AUMENTO SECTION.
+      *----------------------------------------------------------------*
+      *    FAIXAS DE AUMENTO CARREGADAS DE FAIXASAUMENTO.DAT (HR PODE
+      *    EDITAR O ARQUIVO SEM NECESSIDADE DE RECOMPILAR O PROGRAMA).
+      *    A ULTIMA FAIXA DA TABELA E TRATADA COMO "EM DIANTE", OU
+      *    SEJA, SE O TEMPO DE SERVICO FOR MAIOR QUE O LIMITE DE TODAS
+      *    AS FAIXAS CADASTRADAS, PREVALECE O PERCENTUAL DA ULTIMA.
+           MOVE 0 TO WRK-PERCEN-AUMEN.
+           PERFORM VARYING WRK-IDX-FAIXA FROM 1 BY 1
+                 UNTIL WRK-IDX-FAIXA > WRK-QTD-FAIXAS
+              IF WRK-TEMPO-SERVICO >= WRK-FAIXA-DE(WRK-IDX-FAIXA)
+                    AND WRK-TEMPO-SERVICO <=
+                       WRK-FAIXA-ATE(WRK-IDX-FAIXA)
+                 MOVE WRK-FAIXA-PCT(WRK-IDX-FAIXA)
+                    TO WRK-PERCEN-AUMEN
+              END-IF
+           END-PERFORM.
+           IF WRK-PERCEN-AUMEN = 0 AND WRK-QTD-FAIXAS > 0
+                 AND WRK-TEMPO-SERVICO > WRK-FAIXA-ATE(WRK-QTD-FAIXAS)
+              MOVE WRK-FAIXA-PCT(WRK-QTD-FAIXAS) TO WRK-PERCEN-AUMEN
+           END-IF.
+           DISPLAY 'PERCENTUAL DE AUMENTO: ' WRK-PERCEN-AUMEN.
+      *----------------------------------------------------------------*
+       0230-APLICAR-AUMENTO SECTION.
+      *----------------------------------------------------------------*
+           COMPUTE WRK-SALARIO-NOVO =
+              WRK-SALARIO + (WRK-SALARIO * WRK-PERCEN-AUMEN / 100).
+           MOVE WRK-SALARIO TO WRK-VALOR-EDITADO.
+           DISPLAY 'SALARIO ANTIGO..: ' WRK-VALOR-EDITADO.
+           MOVE WRK-SALARIO-NOVO TO WRK-VALOR-EDITADO.
+           DISPLAY 'SALARIO NOVO....: ' WRK-VALOR-EDITADO.
+      *----------------------------------------------------------------*
+       0240-ACUMULAR-DEPARTAMENTO SECTION.
+      *----------------------------------------------------------------*
+           MOVE 'N' TO WRK-ACHOU-DEPTO.
+           PERFORM VARYING WRK-IDX-DEPTO FROM 1 BY 1
+                 UNTIL WRK-IDX-DEPTO > WRK-QTD-DEPTOS
+                 OR WRK-ACHOU-DEPTO = 'S'
+              IF WRK-DEPTO-COD(WRK-IDX-DEPTO) = WRK-DEPTO
+                 ADD 1 TO WRK-DEPTO-QTDE(WRK-IDX-DEPTO)
+                 ADD WRK-SALARIO-NOVO TO
+                    WRK-DEPTO-CUSTO(WRK-IDX-DEPTO)
+                 SUBTRACT WRK-SALARIO FROM
+                    WRK-DEPTO-CUSTO(WRK-IDX-DEPTO)
+                 MOVE 'S' TO WRK-ACHOU-DEPTO
+              END-IF
+           END-PERFORM.
+           IF WRK-ACHOU-DEPTO = 'N' AND WRK-QTD-DEPTOS < 50
+              ADD 1 TO WRK-QTD-DEPTOS
+              MOVE WRK-DEPTO TO WRK-DEPTO-COD(WRK-QTD-DEPTOS)
+              MOVE 1 TO WRK-DEPTO-QTDE(WRK-QTD-DEPTOS)
+              COMPUTE WRK-DEPTO-CUSTO(WRK-QTD-DEPTOS) =
+                 WRK-SALARIO-NOVO - WRK-SALARIO
+           END-IF.
+      *----------------------------------------------------------------*
+       0300-FINALIZAR SECTION.
+      *-----------------------
+           CLOSE FUNCIONARIOS.
+           DISPLAY ' ######   REVISAO DE AUMENTOS FINALIZADA  ###### '.
+           DISPLAY 'FUNCIONARIOS LIDOS.......: ' WRK-QTD-LIDOS.
+           DISPLAY 'FUNCIONARIOS PROCESSADOS.: ' WRK-QTD-PROCESSADOS.
+           DISPLAY 'REGISTROS INVALIDOS......: ' WRK-QTD-INVALIDOS.
+           DISPLAY ' '.
+           DISPLAY ' ###  CUSTO DE AUMENTO POR DEPARTAMENTO  ### '.
+           PERFORM VARYING WRK-IDX-DEPTO FROM 1 BY 1
+                 UNTIL WRK-IDX-DEPTO > WRK-QTD-DEPTOS
+              DISPLAY 'DEPTO: ' WRK-DEPTO-COD(WRK-IDX-DEPTO)
+                 ' FUNCIONARIOS: ' WRK-DEPTO-QTDE(WRK-IDX-DEPTO)
+                 ' CUSTO DO AUMENTO: ' WRK-DEPTO-CUSTO(WRK-IDX-DEPTO)
+           END-PERFORM.
+      *----------------------------------------------------------------*
+           COPY 'DATAVALPD.COB'.
