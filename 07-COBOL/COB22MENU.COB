@@ -0,0 +1,61 @@
+      ******************************************************************
+      *AUTHOR..: DANILLO
+      *OBJETIVO: MENU PRINCIPAL - PONTO UNICO DE ENTRADA DO SISTEMA
+      *DATA....: 08/08/26
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID. MENUPRINCIPAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      ******************************************************************
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+       77 WRK-OPCAO            PIC X(01) VALUE SPACES.
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+           0000-PRINCIPAL.
+              PERFORM UNTIL WRK-OPCAO = 'X' OR WRK-OPCAO = 'x'
+                 PERFORM 0100-EXIBIR-MENU
+                 PERFORM 0200-PROCESSAR
+              END-PERFORM.
+              DISPLAY 'ENCERRANDO O SISTEMA.'.
+              STOP RUN.
+      *----------------------------------------------------------------*
+           0100-EXIBIR-MENU.
+           DISPLAY ' '.
+           DISPLAY '================ SISTEMA ================'.
+           DISPLAY '1 - CADASTRO DE CLIENTES'.
+           DISPLAY '2 - ACUMULADO DE VENDAS DO MES'.
+           DISPLAY '3 - AUMENTO POR TEMPO DE SERVICO (FOLHA)'.
+           DISPLAY '4 - SIMULADOR DE INVESTIMENTO'.
+           DISPLAY 'X - SAIR'.
+           DISPLAY 'OPCAO..: ' WITH NO ADVANCING.
+           ACCEPT WRK-OPCAO FROM CONSOLE.
+           0100-EXIBIR-MENU-FIM.
+      *----------------------------------------------------------------*
+           0200-PROCESSAR.
+           EVALUATE WRK-OPCAO
+              WHEN '1'
+                 CALL 'CLIENTES'
+              WHEN '2'
+                 CALL 'COB20ULTIMO'
+              WHEN '3'
+                 CALL 'PROGCOB13'
+              WHEN '4'
+                 CALL 'COB17BOOKS'
+              WHEN 'X'
+              WHEN 'x'
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY 'OPCAO INVALIDA!'
+           END-EVALUATE.
+           0200-PROCESSAR-FIM.
+      *----------------------------------------------------------------*
