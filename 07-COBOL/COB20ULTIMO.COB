@@ -13,9 +13,42 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+      *---------------------
+       FILE-CONTROL.
+           SELECT VENDAS-ACM ASSIGN TO 'VENDASACM.DAT'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS VENDAS-ACM-STATUS.
+
+           SELECT VENDAS-LOG ASSIGN TO 'VENDASLOG.DAT'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS VENDAS-LOG-STATUS.
+
+           SELECT RELATORIO ASSIGN TO 'VENDAS.REL'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS RELATORIO-STATUS.
       ******************************************************************
        DATA DIVISION.
       *----------------------------------------------------------------*
+       FILE SECTION.
+      *-------------
+       FD VENDAS-ACM.
+       01 ACM-REG.
+          05 ACM-MES     PIC 9(02).
+          05 ACM-VALOR   PIC 9(10)V99.
+
+       FD VENDAS-LOG.
+       01 LOG-REG.
+          05 LOG-DATA       PIC 9(08).
+          05 LOG-MES        PIC 9(02).
+          05 LOG-VALOR      PIC S9(06)V99.
+          05 LOG-VENDEDOR   PIC X(10).
+          05 LOG-TIPO       PIC X(01).
+
+       FD RELATORIO.
+       01 REG-RELATORIO     PIC X(132).
+      *------------------------
        WORKING-STORAGE SECTION.
        01 WRK-DATA.
           02 WRK-ANO    PIC 9(04) VALUE ZEROS.
@@ -26,6 +59,36 @@
        01 WRK-VALOR-VENDA  PIC 9(06)V99  VALUE ZEROS.
        01 WRK-ACM.
           02 WRK-ACM-VENDA    PIC 9(10)V99 OCCURS 12 TIMES.
+       77 VENDAS-ACM-STATUS   PIC 9(02) VALUE ZEROS.
+       77 WRK-FIM-ACM         PIC X(01) VALUE 'N'.
+       77 WRK-IDX-ACM         PIC 9(02) VALUE ZEROS.
+       77 VENDAS-LOG-STATUS   PIC 9(02) VALUE ZEROS.
+       77 WRK-VENDEDOR        PIC X(10) VALUE SPACES.
+       77 WRK-MES-VALIDO      PIC X(01) VALUE 'N'.
+       77 WRK-MES-ESTORNO     PIC 9(02) VALUE ZEROS.
+       77 RELATORIO-STATUS    PIC 9(02) VALUE ZEROS.
+       77 WRK-TOTAL-ANO       PIC 9(12)V99 VALUE ZEROS.
+       77 WRK-PERCENTUAL      PIC 999V99 VALUE ZEROS.
+       77 WRK-MODO-EXECUCAO   PIC X(10) VALUE SPACES.
+           COPY 'DATAVALWS.COB'.
+
+       01 WRK-REL-CABEC.
+          05 FILLER           PIC X(40) VALUE
+             'RELATORIO DE VENDAS POR MES'.
+
+       01 WRK-REL-DETALHE.
+          05 FILLER           PIC X(05) VALUE 'MES: '.
+          05 WRK-REL-MES      PIC Z9.
+          05 FILLER           PIC X(10) VALUE SPACES.
+          05 FILLER           PIC X(08) VALUE 'VALOR: '.
+          05 WRK-REL-VALOR    PIC ZZZ.ZZZ.ZZ9,99.
+          05 FILLER           PIC X(05) VALUE SPACES.
+          05 FILLER           PIC X(06) VALUE '% ANO:'.
+          05 WRK-REL-PERC     PIC ZZ9,99.
+
+       01 WRK-REL-TOTAL.
+          05 FILLER           PIC X(20) VALUE 'TOTAL DO ANO: '.
+          05 WRK-REL-TOTAL-VALOR PIC ZZZ.ZZZ.ZZ9,99.
 
 
 
@@ -33,11 +96,60 @@
        PROCEDURE DIVISION.
       *----------------------------------------------------------------*
            0000-PRINCIPAL.
-              INITIALIZE WRK-ACM REPLACING NUMERIC DATA BY 0.
-              PERFORM 0100-INICIAR.
-              PERFORM 0200-PROCESSAR.
-              PERFORM 0300-FINALIZAR.
-              STOP RUN.
+              PERFORM 0010-CARREGAR-ACUMULADO.
+              PERFORM 0030-ABRIR-LOG.
+              ACCEPT WRK-MODO-EXECUCAO FROM ENVIRONMENT 'COB20_MODO'.
+              IF WRK-MODO-EXECUCAO = 'FECHAMENTO'
+      *          MODO BATCH: CHAMADO PELO FECHAMENTO NOTURNO APENAS
+      *          PARA FECHAR O MES COM O ACUMULADO JA GRAVADO, SEM
+      *          PEDIR NOVOS LANCAMENTOS NO CONSOLE.
+                 PERFORM 0300-FINALIZAR
+              ELSE
+                 PERFORM 0100-INICIAR
+              END-IF.
+              GOBACK.
+      *----------------------------------------------------------------*
+           0010-CARREGAR-ACUMULADO.
+      *    CARREGA OS TOTAIS MENSAIS GRAVADOS NA EXECUCAO ANTERIOR, SE
+      *    O ARQUIVO JA EXISTIR, PARA NAO PERDER O ACUMULADO AO REINICIAR.
+           INITIALIZE WRK-ACM REPLACING NUMERIC DATA BY 0.
+           MOVE 'N' TO WRK-FIM-ACM.
+           OPEN INPUT VENDAS-ACM.
+           IF VENDAS-ACM-STATUS = '00'
+              PERFORM UNTIL WRK-FIM-ACM = 'S'
+                 READ VENDAS-ACM
+                    AT END
+                       MOVE 'S' TO WRK-FIM-ACM
+                    NOT AT END
+                       MOVE ACM-VALOR TO WRK-ACM-VENDA(ACM-MES)
+                 END-READ
+              END-PERFORM
+              CLOSE VENDAS-ACM
+           END-IF.
+
+           0010-CARREGAR-ACUMULADO-FIM.
+      *----------------------------------------------------------------*
+           0020-GRAVAR-ACUMULADO.
+           OPEN OUTPUT VENDAS-ACM.
+           PERFORM VARYING WRK-IDX-ACM FROM 1 BY 1
+              UNTIL WRK-IDX-ACM > 12
+              MOVE WRK-IDX-ACM TO ACM-MES
+              MOVE WRK-ACM-VENDA(WRK-IDX-ACM) TO ACM-VALOR
+              WRITE ACM-REG
+           END-PERFORM.
+           CLOSE VENDAS-ACM.
+
+           0020-GRAVAR-ACUMULADO-FIM.
+      *----------------------------------------------------------------*
+           0030-ABRIR-LOG.
+      *    RAZAO DE VENDAS INDIVIDUAIS: ABRE EM MODO EXTEND PARA
+      *    ACRESCENTAR AS VENDAS DE HOJE AS JA GRAVADAS ANTERIORMENTE.
+           OPEN EXTEND VENDAS-LOG.
+           IF VENDAS-LOG-STATUS = '35'
+              OPEN OUTPUT VENDAS-LOG
+           END-IF.
+
+           0030-ABRIR-LOG-FIM.
       *----------------------------------------------------------------*
            0100-INICIAR.
 
@@ -45,17 +157,37 @@
            DISPLAY '### EXECUTANDO INICIAR ###'.
            ACCEPT WRK-DATA FROM DATE YYYYMMDD.
       *    DISPLAY 'DATA RECUPERADA DO SISTEMA: ' WRK-DATA.
+           MOVE WRK-DIA TO WRK-VAL-DIA.
+           MOVE WRK-MES TO WRK-VAL-MES.
+           MOVE WRK-ANO TO WRK-VAL-ANO.
+           PERFORM 0900-VALIDAR-DATA.
+           IF WRK-DATA-VALIDA = 'N'
+              DISPLAY 'ATENCAO: DATA DO SISTEMA PARECE INVALIDA'
+           END-IF.
            DISPLAY ' '.
            DISPLAY ' '.
            DISPLAY ' '.
-           DISPLAY 'INFORME O MES:          (PARA SAIR DIGITE 99)'.
-           ACCEPT WRK-MES-INF FROM CONSOLE.
+           MOVE 'N' TO WRK-MES-VALIDO.
+           PERFORM UNTIL WRK-MES-VALIDO = 'S'
+              DISPLAY 'INFORME O MES:          (PARA SAIR DIGITE 99)'
+              DISPLAY '(PARA ESTORNAR UM LANCAMENTO DIGITE 98)'
+              ACCEPT WRK-MES-INF FROM CONSOLE
+              IF WRK-MES-INF EQUAL 99 OR WRK-MES-INF EQUAL 98
+                    OR (WRK-MES-INF >= 1 AND WRK-MES-INF <= 12)
+                 MOVE 'S' TO WRK-MES-VALIDO
+              ELSE
+                 DISPLAY 'MES INVALIDO! INFORME 1 A 12, 98 OU 99.'
+              END-IF
+           END-PERFORM.
            IF WRK-MES-INF EQUAL 99
-
                PERFORM 0300-FINALIZAR
       *        STOP RUN
            ELSE
-               PERFORM 0200-PROCESSAR
+               IF WRK-MES-INF EQUAL 98
+                   PERFORM 0250-ESTORNAR
+               ELSE
+                   PERFORM 0200-PROCESSAR
+               END-IF
            END-IF.
 
            0100-INICIAR-FIM.
@@ -63,19 +195,96 @@
            0200-PROCESSAR.
                DISPLAY'INFORME O VALOR DA VENDA: '
                ACCEPT WRK-VALOR-VENDA FROM CONSOLE.
+               DISPLAY 'INFORME O CODIGO DO VENDEDOR/PRODUTO: '
+               ACCEPT WRK-VENDEDOR FROM CONSOLE.
                COMPUTE WRK-ACM-VENDA(WRK-MES-INF) =
                WRK-ACM-VENDA(WRK-MES-INF) + WRK-VALOR-VENDA.
+               MOVE WRK-DATA      TO LOG-DATA.
+               MOVE WRK-MES-INF   TO LOG-MES.
+               MOVE WRK-VALOR-VENDA TO LOG-VALOR.
+               MOVE WRK-VENDEDOR  TO LOG-VENDEDOR.
+               MOVE 'V'           TO LOG-TIPO.
+               WRITE LOG-REG.
                PERFORM 0100-INICIAR.
 
            0200-PROCESSAR-FIM.
+      *----------------------------------------------------------------*
+           0250-ESTORNAR.
+      *    PERMITE CORRIGIR UM LANCAMENTO DO DIA SEM MEXER NO CODIGO:
+      *    SUBTRAI O VALOR INFORMADO DO MES ESCOLHIDO E GRAVA UM
+      *    REGISTRO DE ESTORNO NA RAZAO DE VENDAS (LOG-TIPO 'E').
+           MOVE 'N' TO WRK-MES-VALIDO.
+           PERFORM UNTIL WRK-MES-VALIDO = 'S'
+              DISPLAY 'INFORME O MES A CORRIGIR (1-12): '
+              ACCEPT WRK-MES-ESTORNO FROM CONSOLE
+              IF WRK-MES-ESTORNO >= 1 AND WRK-MES-ESTORNO <= 12
+                 MOVE 'S' TO WRK-MES-VALIDO
+              ELSE
+                 DISPLAY 'MES INVALIDO! INFORME 1 A 12.'
+              END-IF
+           END-PERFORM.
+           DISPLAY 'INFORME O VALOR A ESTORNAR (POSITIVO): '
+           ACCEPT WRK-VALOR-VENDA FROM CONSOLE.
+           DISPLAY 'INFORME O CODIGO DO VENDEDOR/PRODUTO: '
+           ACCEPT WRK-VENDEDOR FROM CONSOLE.
+           IF WRK-VALOR-VENDA > WRK-ACM-VENDA(WRK-MES-ESTORNO)
+              DISPLAY 'VALOR DE ESTORNO MAIOR QUE O ACUMULADO DO MES!'
+           ELSE
+              SUBTRACT WRK-VALOR-VENDA FROM
+                 WRK-ACM-VENDA(WRK-MES-ESTORNO)
+              MOVE WRK-DATA      TO LOG-DATA
+              MOVE WRK-MES-ESTORNO TO LOG-MES
+              COMPUTE LOG-VALOR = WRK-VALOR-VENDA * -1
+              MOVE WRK-VENDEDOR  TO LOG-VENDEDOR
+              MOVE 'E'           TO LOG-TIPO
+              WRITE LOG-REG
+           END-IF.
+           PERFORM 0100-INICIAR.
+
+           0250-ESTORNAR-FIM.
       *----------------------------------------------------------------*
            0300-FINALIZAR.
+           PERFORM 0020-GRAVAR-ACUMULADO.
+           CLOSE VENDAS-LOG.
            DISPLAY ' ######   FINAL  ###### '.
            DISPLAY '| MES |     VALOR     |'.
            PERFORM VARYING WRK-MES-INF FROM 1 BY 1
               UNTIL WRK-MES-INF > 12
            DISPLAY '| 'WRK-MES-INF'  | 'WRK-ACM-VENDA(WRK-MES-INF)' |'
            END-PERFORM.
-           STOP RUN.
+           PERFORM 0310-RELATORIO-DISCO.
+           GOBACK.
            0300-FINALIZAR-FIM.
       *----------------------------------------------------------------*
+           0310-RELATORIO-DISCO.
+      *    GERA O RELATORIO DE VENDAS EM DISCO COM O TOTAL DO ANO E O
+      *    PERCENTUAL DE CADA MES SOBRE O TOTAL, ALEM DO QUE JA E
+      *    MOSTRADO EM TELA.
+           MOVE ZEROS TO WRK-TOTAL-ANO.
+           PERFORM VARYING WRK-MES-INF FROM 1 BY 1
+              UNTIL WRK-MES-INF > 12
+              ADD WRK-ACM-VENDA(WRK-MES-INF) TO WRK-TOTAL-ANO
+           END-PERFORM.
+
+           OPEN OUTPUT RELATORIO.
+           WRITE REG-RELATORIO FROM WRK-REL-CABEC.
+           PERFORM VARYING WRK-MES-INF FROM 1 BY 1
+              UNTIL WRK-MES-INF > 12
+              MOVE WRK-MES-INF TO WRK-REL-MES
+              MOVE WRK-ACM-VENDA(WRK-MES-INF) TO WRK-REL-VALOR
+              IF WRK-TOTAL-ANO > 0
+                 COMPUTE WRK-PERCENTUAL ROUNDED =
+                    WRK-ACM-VENDA(WRK-MES-INF) * 100 / WRK-TOTAL-ANO
+              ELSE
+                 MOVE ZEROS TO WRK-PERCENTUAL
+              END-IF
+              MOVE WRK-PERCENTUAL TO WRK-REL-PERC
+              WRITE REG-RELATORIO FROM WRK-REL-DETALHE
+           END-PERFORM.
+           MOVE WRK-TOTAL-ANO TO WRK-REL-TOTAL-VALOR.
+           WRITE REG-RELATORIO FROM WRK-REL-TOTAL.
+           CLOSE RELATORIO.
+
+           0310-RELATORIO-DISCO-FIM.
+      *----------------------------------------------------------------*
+           COPY 'DATAVALPD.COB'.
