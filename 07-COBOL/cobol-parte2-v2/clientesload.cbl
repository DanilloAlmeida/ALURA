@@ -0,0 +1,285 @@
+      ******************************************************************
+      *AUTHOR..: DANILLO
+      *OBJETIVO: CARGA EM LOTE DE CLIENTES.DAT
+      *DATA....: 12/11/21
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID. CLIENTESLOAD.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+      *---------------------
+       FILE-CONTROL.
+           SELECT TRANSACOES ASSIGN TO 'CLIENTES.TRN'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS TRANSACOES-STATUS.
+
+           SELECT CLIENTES ASSIGN TO WRK-CLIENTES-PATH
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              FILE STATUS IS CLIENTES-STATUS
+              RECORD KEY CLIENTES-CHAVE
+              ALTERNATE RECORD KEY CLIENTES-NOME WITH DUPLICATES
+              ALTERNATE RECORD KEY CLIENTES-CPF.
+
+           SELECT JOURNAL ASSIGN TO 'CLIENTES.JRN'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS JOURNAL-STATUS.
+
+           SELECT CHECKPOINT ASSIGN TO 'CLIENTES.CKP'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CHECKPOINT-STATUS.
+      ******************************************************************
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+       FILE SECTION.
+      *-------------
+       FD TRANSACOES.
+       01 TRANS-REG.
+          05 TRANS-FONE           PIC 9(09).
+          05 TRANS-NOME           PIC X(30).
+          05 TRANS-EMAIL          PIC X(40).
+      *-------------
+       FD CLIENTES.
+       01 CLIENTES-REG.
+          05 CLIENTES-CHAVE.
+             10 CLIENTES-FONE     PIC 9(09).
+          05 CLIENTES-NOME        PIC X(30).
+          05 CLIENTES-EMAIL       PIC X(40).
+          05 CLIENTES-CPF         PIC 9(11).
+          05 CLIENTES-SITUACAO    PIC X(01).
+          05 CLIENTES-DT-INATIVACAO PIC 9(08).
+          05 CLIENTES-MOTIVO-INATIVACAO PIC 9(02).
+      *-------------
+       FD JOURNAL.
+       01 JRN-REG.
+          05 JRN-DATA                 PIC 9(08).
+          05 JRN-HORA                 PIC 9(06).
+          05 JRN-OPERACAO             PIC X(01).
+          05 JRN-ANTES.
+             10 JRN-ANTES-FONE        PIC 9(09).
+             10 JRN-ANTES-NOME        PIC X(30).
+             10 JRN-ANTES-EMAIL       PIC X(40).
+             10 JRN-ANTES-CPF         PIC 9(11).
+             10 JRN-ANTES-SITUACAO    PIC X(01).
+          05 JRN-DEPOIS.
+             10 JRN-DEPOIS-FONE       PIC 9(09).
+             10 JRN-DEPOIS-NOME       PIC X(30).
+             10 JRN-DEPOIS-EMAIL      PIC X(40).
+             10 JRN-DEPOIS-CPF        PIC 9(11).
+             10 JRN-DEPOIS-SITUACAO   PIC X(01).
+      *-------------
+       FD CHECKPOINT.
+       01 CKP-REG.
+          05 CKP-QTD-PROCESSADOS   PIC 9(06).
+      *------------------------
+       WORKING-STORAGE SECTION.
+      *------------------------
+       COPY 'clientes-cfg.cpy'.
+       77 TRANSACOES-STATUS    PIC   9(02).
+       77 CLIENTES-STATUS      PIC   9(02).
+       77 JOURNAL-STATUS       PIC   9(02).
+       77 CHECKPOINT-STATUS    PIC   9(02).
+       77 WRK-HORA-ATUAL       PIC   9(08).
+       77 WRK-DATA-ATUAL       PIC   9(08).
+       77 WRK-JRN-OPERACAO     PIC   X(01).
+       77 WRK-FIM-ARQUIVO      PIC   X(01) VALUE 'N'.
+       77 WRK-QTD-LIDOS        PIC   9(06) VALUE 0.
+       77 WRK-QTD-INCLUSOES    PIC   9(06) VALUE 0.
+       77 WRK-QTD-ALTERACOES   PIC   9(06) VALUE 0.
+       77 WRK-QTD-ERROS        PIC   9(06) VALUE 0.
+       77 WRK-QTD-PULADOS      PIC   9(06) VALUE 0.
+       77 WRK-REINICIO         PIC   X(01) VALUE 'N'.
+       77 WRK-PULAR-ATIVO      PIC   X(01) VALUE 'N'.
+       77 WRK-CKP-QTD          PIC   9(06) VALUE 0.
+       77 WRK-CKP-INTERVALO    PIC   9(06) VALUE 100.
+
+       01 WRK-JRN-ANTES.
+          05 WRK-JRN-ANTES-FONE     PIC 9(09).
+          05 WRK-JRN-ANTES-NOME     PIC X(30).
+          05 WRK-JRN-ANTES-EMAIL    PIC X(40).
+          05 WRK-JRN-ANTES-CPF      PIC 9(11).
+          05 WRK-JRN-ANTES-SITUACAO PIC X(01).
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       0000-PRINCIPAL SECTION.
+           PERFORM 0100-INICIAR.
+           PERFORM 0200-PROCESSAR UNTIL WRK-FIM-ARQUIVO = 'S'.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+      *----------------------------------------------------------------*
+       0100-INICIAR SECTION.
+      *---------------------
+           ACCEPT WRK-CLIENTES-PATH FROM ENVIRONMENT 'CLIENTES_DAT'.
+           IF WRK-CLIENTES-PATH = SPACES
+              MOVE WRK-CLIENTES-PATH-PADRAO TO WRK-CLIENTES-PATH
+           END-IF.
+
+           OPEN INPUT TRANSACOES.
+           OPEN I-O CLIENTES
+              IF CLIENTES-STATUS = 35 THEN
+                 OPEN OUTPUT CLIENTES
+                 CLOSE CLIENTES
+                 OPEN I-O CLIENTES
+              END-IF.
+           OPEN EXTEND JOURNAL.
+           IF JOURNAL-STATUS = 35
+              OPEN OUTPUT JOURNAL
+           END-IF.
+
+           ACCEPT WRK-REINICIO FROM ENVIRONMENT 'CLIENTESLOAD_REINICIO'.
+           IF WRK-REINICIO = 'S'
+              PERFORM 0130-LER-CHECKPOINT
+           END-IF.
+
+           PERFORM 0110-LER-TRANSACAO.
+      *----------------------------------------------------------------*
+       0130-LER-CHECKPOINT SECTION.
+      *----------------------------------------------------------------*
+           OPEN INPUT CHECKPOINT.
+           IF CHECKPOINT-STATUS = 00
+              READ CHECKPOINT
+                 AT END
+                    CONTINUE
+              END-READ
+              IF CHECKPOINT-STATUS = 00
+                 MOVE CKP-QTD-PROCESSADOS TO WRK-CKP-QTD
+                 IF WRK-CKP-QTD > 0
+                    MOVE 'S' TO WRK-PULAR-ATIVO
+                    DISPLAY 'REINICIO APOS ' WRK-CKP-QTD
+                       ' TRANSACOES JA PROCESSADAS'
+                 END-IF
+              END-IF
+              CLOSE CHECKPOINT
+           END-IF.
+      *----------------------------------------------------------------*
+       0110-LER-TRANSACAO SECTION.
+      *----------------------------------------------------------------*
+           READ TRANSACOES
+              AT END
+                 MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-READ.
+      *----------------------------------------------------------------*
+       0200-PROCESSAR SECTION.
+      *----------------------------------------------------------------*
+           ADD 1 TO WRK-QTD-LIDOS.
+
+           IF WRK-PULAR-ATIVO = 'S' AND WRK-QTD-LIDOS NOT > WRK-CKP-QTD
+              ADD 1 TO WRK-QTD-PULADOS
+           ELSE
+              PERFORM 0125-ATUALIZAR-CLIENTE
+           END-IF.
+
+           IF FUNCTION MOD(WRK-QTD-LIDOS, WRK-CKP-INTERVALO) = 0
+              PERFORM 0140-GRAVAR-CHECKPOINT
+           END-IF.
+
+           PERFORM 0110-LER-TRANSACAO.
+      *----------------------------------------------------------------*
+       0125-ATUALIZAR-CLIENTE SECTION.
+      *----------------------------------------------------------------*
+           MOVE TRANS-FONE TO CLIENTES-FONE.
+           READ CLIENTES
+              INVALID KEY
+                 CONTINUE
+           END-READ.
+
+           IF CLIENTES-STATUS = 00
+              MOVE CLIENTES-FONE     TO WRK-JRN-ANTES-FONE
+              MOVE CLIENTES-NOME     TO WRK-JRN-ANTES-NOME
+              MOVE CLIENTES-EMAIL    TO WRK-JRN-ANTES-EMAIL
+              MOVE CLIENTES-CPF      TO WRK-JRN-ANTES-CPF
+              MOVE CLIENTES-SITUACAO TO WRK-JRN-ANTES-SITUACAO
+           ELSE
+              MOVE ZEROS  TO WRK-JRN-ANTES-FONE WRK-JRN-ANTES-CPF
+              MOVE SPACES TO WRK-JRN-ANTES-NOME WRK-JRN-ANTES-EMAIL
+                 WRK-JRN-ANTES-SITUACAO
+           END-IF.
+
+           MOVE TRANS-NOME  TO CLIENTES-NOME.
+           MOVE TRANS-EMAIL TO CLIENTES-EMAIL.
+
+           IF CLIENTES-STATUS = 00
+              REWRITE CLIENTES-REG
+                 INVALID KEY
+                    CONTINUE
+              END-REWRITE
+              IF CLIENTES-STATUS = 00
+                 ADD 1 TO WRK-QTD-ALTERACOES
+                 MOVE 'A' TO WRK-JRN-OPERACAO
+                 PERFORM 0120-GRAVAR-JOURNAL
+              ELSE
+                 ADD 1 TO WRK-QTD-ERROS
+                 DISPLAY 'ERRO AO ALTERAR FONE ' TRANS-FONE
+                    ' STATUS: ' CLIENTES-STATUS
+              END-IF
+           ELSE
+      *       A CARGA NAO RECEBE O CPF DO CLIENTE (O LAYOUT DE
+      *       CLIENTES.TRN NAO TRAZ ESSE DADO); COMO CLIENTES-CPF E
+      *       CHAVE ALTERNATIVA UNICA, NAO SE PODE ZERAR O CAMPO EM
+      *       TODA INCLUSAO SOB PENA DE COLISAO NA SEGUNDA INCLUSAO
+      *       NOVA. USA-SE O PROPRIO FONE (JA UNICO) COMO CPF
+      *       PROVISORIO ATE QUE O CADASTRO SEJA COMPLEMENTADO NA
+      *       TELA DE ALTERACAO DO CLIENTES.
+              MOVE CLIENTES-FONE TO CLIENTES-CPF
+              MOVE 'A'   TO CLIENTES-SITUACAO
+              MOVE ZEROS TO CLIENTES-DT-INATIVACAO
+              MOVE ZEROS TO CLIENTES-MOTIVO-INATIVACAO
+              WRITE CLIENTES-REG
+                 INVALID KEY
+                    CONTINUE
+              END-WRITE
+              IF CLIENTES-STATUS = 00
+                 ADD 1 TO WRK-QTD-INCLUSOES
+                 MOVE 'I' TO WRK-JRN-OPERACAO
+                 PERFORM 0120-GRAVAR-JOURNAL
+              ELSE
+                 ADD 1 TO WRK-QTD-ERROS
+                 DISPLAY 'ERRO AO INCLUIR FONE ' TRANS-FONE
+                    ' STATUS: ' CLIENTES-STATUS
+              END-IF
+           END-IF.
+      *----------------------------------------------------------------*
+       0120-GRAVAR-JOURNAL SECTION.
+      *----------------------------------------------------------------*
+           ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD.
+           MOVE WRK-DATA-ATUAL      TO JRN-DATA.
+           ACCEPT WRK-HORA-ATUAL    FROM TIME.
+           MOVE WRK-HORA-ATUAL(1:6) TO JRN-HORA.
+           MOVE WRK-JRN-OPERACAO    TO JRN-OPERACAO.
+           MOVE WRK-JRN-ANTES-FONE     TO JRN-ANTES-FONE.
+           MOVE WRK-JRN-ANTES-NOME     TO JRN-ANTES-NOME.
+           MOVE WRK-JRN-ANTES-EMAIL    TO JRN-ANTES-EMAIL.
+           MOVE WRK-JRN-ANTES-CPF      TO JRN-ANTES-CPF.
+           MOVE WRK-JRN-ANTES-SITUACAO TO JRN-ANTES-SITUACAO.
+           MOVE CLIENTES-FONE       TO JRN-DEPOIS-FONE.
+           MOVE CLIENTES-NOME       TO JRN-DEPOIS-NOME.
+           MOVE CLIENTES-EMAIL      TO JRN-DEPOIS-EMAIL.
+           MOVE CLIENTES-CPF        TO JRN-DEPOIS-CPF.
+           MOVE CLIENTES-SITUACAO   TO JRN-DEPOIS-SITUACAO.
+           WRITE JRN-REG.
+      *----------------------------------------------------------------*
+       0140-GRAVAR-CHECKPOINT SECTION.
+      *----------------------------------------------------------------*
+           OPEN OUTPUT CHECKPOINT.
+           MOVE WRK-QTD-LIDOS TO CKP-QTD-PROCESSADOS.
+           WRITE CKP-REG.
+           CLOSE CHECKPOINT.
+      *----------------------------------------------------------------*
+       0300-FINALIZAR SECTION.
+      *-----------------------
+           PERFORM 0140-GRAVAR-CHECKPOINT.
+           CLOSE TRANSACOES.
+           CLOSE CLIENTES.
+           CLOSE JOURNAL.
+           DISPLAY ' ######   CARGA DE CLIENTES FINALIZADA  ###### '.
+           DISPLAY 'TRANSACOES LIDAS.....: ' WRK-QTD-LIDOS.
+           DISPLAY 'CLIENTES PULADOS.....: ' WRK-QTD-PULADOS.
+           DISPLAY 'CLIENTES INCLUIDOS...: ' WRK-QTD-INCLUSOES.
+           DISPLAY 'CLIENTES ALTERADOS...: ' WRK-QTD-ALTERACOES.
+           DISPLAY 'TRANSACOES COM ERRO..: ' WRK-QTD-ERROS.
+      *----------------------------------------------------------------*
