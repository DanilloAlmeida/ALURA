@@ -0,0 +1,7 @@
+      *----------------------------------------------------------------*
+      * Path to PRODUTOS.DAT, overridable via the PRODUTOS_DAT
+      * environment variable, same convention as clientes-cfg.cpy.
+      *----------------------------------------------------------------*
+       01 WRK-PRODUTOS-PATH         PIC X(100).
+       01 WRK-PRODUTOS-PATH-PADRAO  PIC X(100) VALUE
+          '/var/lib/alura/PRODUTOS.DAT'.
