@@ -1,8 +1,8 @@
       ******************************************************************
-      * Author: DANILLO
-      * Date:
-      * Purpose: CRUD CLIENTES
-      * Tectonics: cobc
+      *AUTHOR..: DANILLO
+      *OBJETIVO: CRUD DE CLIENTES
+      *DATA....: 12/11/21
+      *
       ******************************************************************
        IDENTIFICATION DIVISION.
       *----------------------------------------------------------------*
@@ -13,11 +13,21 @@
        INPUT-OUTPUT SECTION.
       *---------------------
        FILE-CONTROL.
-           SELECT CLIENTES ASSIGN TO 'D:\CLIENTES.DAT'
+           SELECT CLIENTES ASSIGN TO WRK-CLIENTES-PATH
               ORGANIZATION IS INDEXED
-              ACCESS MODE IS RANDOM
+              ACCESS MODE IS DYNAMIC
               FILE STATUS IS CLIENTES-STATUS
-              RECORD KEY CLIENTES-CHAVE.
+              RECORD KEY CLIENTES-CHAVE
+              ALTERNATE RECORD KEY CLIENTES-NOME WITH DUPLICATES
+              ALTERNATE RECORD KEY CLIENTES-CPF.
+
+           SELECT RELATORIO ASSIGN TO 'CLIENTES.REL'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS RELATORIO-STATUS.
+
+           SELECT JOURNAL ASSIGN TO 'CLIENTES.JRN'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS JOURNAL-STATUS.
       ******************************************************************
        DATA DIVISION.
       *----------------------------------------------------------------*
@@ -29,14 +39,103 @@
              10 CLIENTES-FONE     PIC 9(09).
           05 CLIENTES-NOME        PIC X(30).
           05 CLIENTES-EMAIL       PIC X(40).
+          05 CLIENTES-CPF         PIC 9(11).
+          05 CLIENTES-SITUACAO    PIC X(01).
+          05 CLIENTES-DT-INATIVACAO PIC 9(08).
+          05 CLIENTES-MOTIVO-INATIVACAO PIC 9(02).
+      *-------------
+       FD RELATORIO.
+       01 REG-RELATORIO           PIC X(132).
+      *-------------
+       FD JOURNAL.
+       01 JRN-REG.
+          05 JRN-DATA                 PIC 9(08).
+          05 JRN-HORA                 PIC 9(06).
+          05 JRN-OPERACAO             PIC X(01).
+          05 JRN-ANTES.
+             10 JRN-ANTES-FONE        PIC 9(09).
+             10 JRN-ANTES-NOME        PIC X(30).
+             10 JRN-ANTES-EMAIL       PIC X(40).
+             10 JRN-ANTES-CPF         PIC 9(11).
+             10 JRN-ANTES-SITUACAO    PIC X(01).
+          05 JRN-DEPOIS.
+             10 JRN-DEPOIS-FONE       PIC 9(09).
+             10 JRN-DEPOIS-NOME       PIC X(30).
+             10 JRN-DEPOIS-EMAIL      PIC X(40).
+             10 JRN-DEPOIS-CPF        PIC 9(11).
+             10 JRN-DEPOIS-SITUACAO   PIC X(01).
       *------------------------
        WORKING-STORAGE SECTION.
       *------------------------
+       COPY 'clientes-cfg.cpy'.
        77 WRK-OPCAO            PIC   X(01).
        77 WRK-MODULO           PIC   X(25).
        77 WRK-OPCAO-RELATO     PIC   X(1).
        77 WRK-TECLA            PIC   X(1).
+       77 WRK-CONFIRMA         PIC   X(1).
+       77 WRK-DATA-ATUAL       PIC   9(08).
+       77 WRK-OPCAO-CONSULTA   PIC   X(1).
+       77 WRK-NOVO-FONE        PIC   9(09).
+       77 WRK-NOVO-NOME        PIC   X(30).
+       77 WRK-NOVO-EMAIL       PIC   X(40).
+       77 WRK-NOVO-CPF         PIC   9(11).
+       77 WRK-NOVO-SITUACAO    PIC   X(01).
+       77 WRK-NOVO-DT-INATIVACAO PIC 9(08).
+       77 WRK-NOVO-MOTIVO-INATIVACAO PIC 9(02).
+       77 WRK-FONE-EXCLUIR     PIC   9(09).
+       77 WRK-EMAIL-DUPLICADO  PIC   X(01).
+       77 WRK-FIM-BUSCA        PIC   X(01).
+       77 WRK-PAG-QTD          PIC   9(02) VALUE 0.
+       77 WRK-PAG-IDX          PIC   9(02) VALUE 0.
+       77 WRK-MODO-EXECUCAO    PIC   X(10) VALUE SPACES.
+
+       01 WRK-PAG-TABELA.
+          05 WRK-PAG-LINHA OCCURS 10 TIMES.
+             10 WRK-PAG-FONE   PIC 9(09).
+             10 WRK-PAG-NOME   PIC X(30).
+             10 WRK-PAG-EMAIL  PIC X(40).
        77 CLIENTES-STATUS      PIC   9(02).
+       77 RELATORIO-STATUS     PIC   9(02).
+       77 JOURNAL-STATUS       PIC   9(02).
+       77 WRK-JRN-OPERACAO     PIC   X(01).
+       77 WRK-HORA-ATUAL       PIC   9(08).
+
+       01 WRK-JRN-ANTES.
+          05 WRK-JRN-ANTES-FONE     PIC 9(09).
+          05 WRK-JRN-ANTES-NOME     PIC X(30).
+          05 WRK-JRN-ANTES-EMAIL    PIC X(40).
+          05 WRK-JRN-ANTES-CPF      PIC 9(11).
+          05 WRK-JRN-ANTES-SITUACAO PIC X(01).
+       77 WRK-PAGINA           PIC   9(04) VALUE 1.
+       77 WRK-LINHAS-PAGINA    PIC   9(02) VALUE 0.
+       77 WRK-TOTAL-CLIENTES   PIC   9(06) VALUE 0.
+
+       01 WRK-REL-CABEC1.
+          05 FILLER           PIC X(30) VALUE 'LOJA DANILLO LTDA'.
+          05 FILLER           PIC X(94) VALUE SPACES.
+          05 FILLER           PIC X(08) VALUE 'PAGINA: '.
+          05 WRK-REL-PAGINA   PIC ZZZ9.
+
+       01 WRK-REL-CABEC2.
+          05 FILLER           PIC X(40) VALUE 'RELATORIO DE CLIENTES'.
+
+       01 WRK-REL-CABEC3.
+          05 FILLER           PIC X(12) VALUE 'TELEFONE'.
+          05 FILLER           PIC X(04) VALUE SPACES.
+          05 FILLER           PIC X(30) VALUE 'NOME'.
+          05 FILLER           PIC X(10) VALUE SPACES.
+          05 FILLER           PIC X(40) VALUE 'EMAIL'.
+
+       01 WRK-REL-DETALHE.
+          05 WRK-REL-FONE     PIC 9(09).
+          05 FILLER           PIC X(07) VALUE SPACES.
+          05 WRK-REL-NOME     PIC X(30).
+          05 FILLER           PIC X(10) VALUE SPACES.
+          05 WRK-REL-EMAIL    PIC X(40).
+
+       01 WRK-REL-TOTAL.
+          05 FILLER           PIC X(20) VALUE 'TOTAL DE CLIENTES: '.
+          05 WRK-REL-QTDE     PIC ZZZ9.
 
       *------------------------
        SCREEN SECTION.
@@ -67,26 +166,165 @@
              05 LINE 14 COLUMN 55 VALUE 'OPCAO...: '.
              05 LINE 14 COLUMN 65 USING WRK-OPCAO-RELATO.
 
+       01 TELA-INCLUSAO.
+             05 LINE 16 COLUMN 15 VALUE 'TELEFONE: '.
+             05 LINE 16 COLUMN 30 PIC 9(09) USING CLIENTES-FONE.
+             05 LINE 17 COLUMN 15 VALUE 'NOME....: '.
+             05 LINE 17 COLUMN 30 PIC X(30) USING CLIENTES-NOME.
+             05 LINE 18 COLUMN 15 VALUE 'EMAIL...: '.
+             05 LINE 18 COLUMN 30 PIC X(40) USING CLIENTES-EMAIL.
+             05 LINE 19 COLUMN 15 VALUE 'CPF.....: '.
+             05 LINE 19 COLUMN 30 PIC 9(11) USING CLIENTES-CPF.
+
+       01 TELA-CONSULTA-TIPO.
+             05 LINE 15 COLUMN 15 VALUE
+                '1-TELEFONE  2-NOME  3-CPF: '.
+             05 LINE 15 COLUMN 42 PIC X(01) USING WRK-OPCAO-CONSULTA.
+
+       01 TELA-CONSULTA-CHAVE.
+             05 LINE 16 COLUMN 15 VALUE 'TELEFONE: '.
+             05 LINE 16 COLUMN 30 PIC 9(09) USING CLIENTES-FONE.
+
+       01 TELA-CONSULTA-DADOS.
+             05 LINE 17 COLUMN 15 VALUE 'NOME....: '.
+             05 LINE 17 COLUMN 30 PIC X(30) FROM CLIENTES-NOME.
+             05 LINE 18 COLUMN 15 VALUE 'EMAIL...: '.
+             05 LINE 18 COLUMN 30 PIC X(40) FROM CLIENTES-EMAIL.
+             05 LINE 19 COLUMN 15 VALUE 'SITUACAO: '.
+             05 LINE 19 COLUMN 30 PIC X(01) FROM CLIENTES-SITUACAO.
+
+       01 TELA-CONSULTA-NOME-CHAVE.
+             05 LINE 16 COLUMN 15 VALUE 'NOME....: '.
+             05 LINE 16 COLUMN 30 PIC X(30) USING CLIENTES-NOME.
+
+       01 TELA-CONSULTA-NOME-DADOS.
+             05 LINE 17 COLUMN 15 VALUE 'TELEFONE: '.
+             05 LINE 17 COLUMN 30 PIC 9(09) FROM CLIENTES-FONE.
+             05 LINE 18 COLUMN 15 VALUE 'EMAIL...: '.
+             05 LINE 18 COLUMN 30 PIC X(40) FROM CLIENTES-EMAIL.
+             05 LINE 19 COLUMN 15 VALUE 'SITUACAO: '.
+             05 LINE 19 COLUMN 30 PIC X(01) FROM CLIENTES-SITUACAO.
+
+       01 TELA-CONSULTA-CPF-CHAVE.
+             05 LINE 16 COLUMN 15 VALUE 'CPF.....: '.
+             05 LINE 16 COLUMN 30 PIC 9(11) USING CLIENTES-CPF.
+
+       01 TELA-CONSULTA-CPF-DADOS.
+             05 LINE 17 COLUMN 15 VALUE 'NOME....: '.
+             05 LINE 17 COLUMN 30 PIC X(30) FROM CLIENTES-NOME.
+             05 LINE 18 COLUMN 15 VALUE 'TELEFONE: '.
+             05 LINE 18 COLUMN 30 PIC 9(09) FROM CLIENTES-FONE.
+             05 LINE 19 COLUMN 15 VALUE 'EMAIL...: '.
+             05 LINE 19 COLUMN 30 PIC X(40) FROM CLIENTES-EMAIL.
+             05 LINE 20 COLUMN 15 VALUE 'SITUACAO: '.
+             05 LINE 20 COLUMN 30 PIC X(01) FROM CLIENTES-SITUACAO.
+
+       01 TELA-ALTERAR-DADOS.
+             05 LINE 17 COLUMN 15 VALUE 'NOME....: '.
+             05 LINE 17 COLUMN 30 PIC X(30) USING CLIENTES-NOME.
+             05 LINE 18 COLUMN 15 VALUE 'EMAIL...: '.
+             05 LINE 18 COLUMN 30 PIC X(40) USING CLIENTES-EMAIL.
+
+       01 TELA-EXCLUIR-CONFIRMA.
+             05 LINE 17 COLUMN 15 VALUE 'NOME....: '.
+             05 LINE 17 COLUMN 30 PIC X(30) FROM CLIENTES-NOME.
+             05 LINE 19 COLUMN 15 VALUE 'CONFIRMA EXCLUSAO (S/N)?: '.
+             05 LINE 19 COLUMN 41 PIC X(01) USING WRK-CONFIRMA.
+
+       01 TELA-EXCLUIR-MOTIVO.
+             05 LINE 20 COLUMN 15 VALUE
+                'MOTIVO DA INATIVACAO (CODIGO): '.
+             05 LINE 20 COLUMN 46 PIC 9(02) USING
+                CLIENTES-MOTIVO-INATIVACAO.
+
+       01 TELA-RELATORIO-PAGINA.
+             05 LINE 04 COLUMN 15 VALUE
+                'TELEFONE   NOME                            EMAIL'.
+             05 LINE 05 COLUMN 15 PIC 9(09) FROM WRK-PAG-FONE(01).
+             05 LINE 05 COLUMN 26 PIC X(30) FROM WRK-PAG-NOME(01).
+             05 LINE 05 COLUMN 58 PIC X(40) FROM WRK-PAG-EMAIL(01).
+             05 LINE 06 COLUMN 15 PIC 9(09) FROM WRK-PAG-FONE(02).
+             05 LINE 06 COLUMN 26 PIC X(30) FROM WRK-PAG-NOME(02).
+             05 LINE 06 COLUMN 58 PIC X(40) FROM WRK-PAG-EMAIL(02).
+             05 LINE 07 COLUMN 15 PIC 9(09) FROM WRK-PAG-FONE(03).
+             05 LINE 07 COLUMN 26 PIC X(30) FROM WRK-PAG-NOME(03).
+             05 LINE 07 COLUMN 58 PIC X(40) FROM WRK-PAG-EMAIL(03).
+             05 LINE 08 COLUMN 15 PIC 9(09) FROM WRK-PAG-FONE(04).
+             05 LINE 08 COLUMN 26 PIC X(30) FROM WRK-PAG-NOME(04).
+             05 LINE 08 COLUMN 58 PIC X(40) FROM WRK-PAG-EMAIL(04).
+             05 LINE 09 COLUMN 15 PIC 9(09) FROM WRK-PAG-FONE(05).
+             05 LINE 09 COLUMN 26 PIC X(30) FROM WRK-PAG-NOME(05).
+             05 LINE 09 COLUMN 58 PIC X(40) FROM WRK-PAG-EMAIL(05).
+             05 LINE 10 COLUMN 15 PIC 9(09) FROM WRK-PAG-FONE(06).
+             05 LINE 10 COLUMN 26 PIC X(30) FROM WRK-PAG-NOME(06).
+             05 LINE 10 COLUMN 58 PIC X(40) FROM WRK-PAG-EMAIL(06).
+             05 LINE 11 COLUMN 15 PIC 9(09) FROM WRK-PAG-FONE(07).
+             05 LINE 11 COLUMN 26 PIC X(30) FROM WRK-PAG-NOME(07).
+             05 LINE 11 COLUMN 58 PIC X(40) FROM WRK-PAG-EMAIL(07).
+             05 LINE 12 COLUMN 15 PIC 9(09) FROM WRK-PAG-FONE(08).
+             05 LINE 12 COLUMN 26 PIC X(30) FROM WRK-PAG-NOME(08).
+             05 LINE 12 COLUMN 58 PIC X(40) FROM WRK-PAG-EMAIL(08).
+             05 LINE 13 COLUMN 15 PIC 9(09) FROM WRK-PAG-FONE(09).
+             05 LINE 13 COLUMN 26 PIC X(30) FROM WRK-PAG-NOME(09).
+             05 LINE 13 COLUMN 58 PIC X(40) FROM WRK-PAG-EMAIL(09).
+             05 LINE 14 COLUMN 15 PIC 9(09) FROM WRK-PAG-FONE(10).
+             05 LINE 14 COLUMN 26 PIC X(30) FROM WRK-PAG-NOME(10).
+             05 LINE 14 COLUMN 58 PIC X(40) FROM WRK-PAG-EMAIL(10).
+             05 LINE 21 COLUMN 15 VALUE 'ENTER PARA CONTINUAR'.
+             05 LINE 21 COLUMN 50 PIC X(01) USING WRK-TECLA.
+
       ******************************************************************
        PROCEDURE DIVISION.
       ******************************************************************
        0001-PRINCIPAL SECTION.
+           MOVE SPACES TO WRK-OPCAO.
            PERFORM 1000-INICIAR.
-           PERFORM 2000-PROCESSAR.
+           ACCEPT WRK-MODO-EXECUCAO FROM ENVIRONMENT 'CLIENTES_MODO'.
+           IF WRK-MODO-EXECUCAO = 'FECHAMENTO'
+      *       MODO BATCH: CHAMADO PELO FECHAMENTO NOTURNO APENAS PARA
+      *       REGERAR O RELATORIO EM DISCO, SEM PASSAR PELO MENU.
+              PERFORM 5010-RELATORIO-DISCO
+           ELSE
+              PERFORM UNTIL WRK-OPCAO = 'X' OR WRK-OPCAO = 'x'
+                 DISPLAY TELA
+                 ACCEPT MENU
+                 PERFORM 2000-PROCESSAR
+              END-PERFORM
+           END-IF.
            PERFORM 3000-FINALIZAR.
-           STOP RUN.
+           GOBACK.
       *----------------------------------------------------------------*
        1000-INICIAR SECTION.
       *---------------------
+           ACCEPT WRK-CLIENTES-PATH FROM ENVIRONMENT 'CLIENTES_DAT'.
+           IF WRK-CLIENTES-PATH = SPACES
+              MOVE WRK-CLIENTES-PATH-PADRAO TO WRK-CLIENTES-PATH
+           END-IF.
+
            OPEN I-O CLIENTES
               IF CLIENTES-STATUS = 35 THEN
                  OPEN OUTPUT CLIENTES
                  CLOSE CLIENTES
                  OPEN I-O CLIENTES
               END-IF.
-      *----------------------------------------------------------------*
-           DISPLAY TELA.
-           ACCEPT MENU.
+
+           IF CLIENTES-STATUS NOT = 00
+              DISPLAY 'ERRO AO ABRIR CLIENTES.DAT. STATUS: '
+                 CLIENTES-STATUS
+              GOBACK
+           END-IF.
+
+      *    RAZAO DE ALTERACOES: ABRE EM MODO EXTEND PARA ACRESCENTAR
+      *    AS MOVIMENTACOES DE HOJE AS JA GRAVADAS ANTERIORMENTE.
+           OPEN EXTEND JOURNAL.
+           IF JOURNAL-STATUS = 35
+              OPEN OUTPUT JOURNAL
+           END-IF.
+           IF JOURNAL-STATUS NOT = 00
+              DISPLAY 'ERRO AO ABRIR CLIENTES.JRN. STATUS: '
+                 JOURNAL-STATUS
+              GOBACK
+           END-IF.
       *----------------------------------------------------------------*
        2000-PROCESSAR SECTION.
       *----------------------------------------------------------------*
@@ -95,12 +333,11 @@
               WHEN 1
                  PERFORM 4000-INCLUIR
               WHEN 2
-                 DISPLAY "VOCE INFORMOU 2"
-                 CONTINUE
+                 PERFORM 4100-CONSULTAR
               WHEN 3
-                 CONTINUE
+                 PERFORM 4200-ALTERAR
               WHEN 4
-                 CONTINUE
+                 PERFORM 4300-EXCLUIR
               WHEN 5
                  ACCEPT MENU-RELATORIO
                  IF WRK-OPCAO-RELATO EQUAL 1
@@ -121,18 +358,438 @@
       *----------------------------------------------------------------*
            MOVE 'NODULO - INCLUSAO' TO WRK-MODULO.
            DISPLAY TELA.
-           ACCEPT WRK-TECLA AT 1620.
+           MOVE ZEROS  TO CLIENTES-FONE CLIENTES-CPF.
+           MOVE SPACES TO CLIENTES-NOME CLIENTES-EMAIL.
+           ACCEPT TELA-INCLUSAO.
+
+           IF CLIENTES-FONE = ZEROS
+              DISPLAY 'TELEFONE INVALIDO! INFORME OS 9 DIGITOS.'
+                 AT 2001
+           ELSE
+              MOVE CLIENTES-FONE  TO WRK-NOVO-FONE
+              MOVE CLIENTES-NOME  TO WRK-NOVO-NOME
+              MOVE CLIENTES-EMAIL TO WRK-NOVO-EMAIL
+              MOVE CLIENTES-CPF   TO WRK-NOVO-CPF
+              MOVE ZEROS          TO WRK-FONE-EXCLUIR
+              PERFORM 4050-VERIFICA-EMAIL-DUPLICADO
+
+              IF WRK-EMAIL-DUPLICADO = 'S'
+                 DISPLAY 'JA EXISTE CLIENTE COM ESSE EMAIL!' AT 2001
+              ELSE
+                 MOVE WRK-NOVO-FONE  TO CLIENTES-FONE
+                 MOVE WRK-NOVO-NOME  TO CLIENTES-NOME
+                 MOVE WRK-NOVO-EMAIL TO CLIENTES-EMAIL
+                 MOVE WRK-NOVO-CPF   TO CLIENTES-CPF
+                 MOVE 'A'            TO CLIENTES-SITUACAO
+                 MOVE ZEROS          TO CLIENTES-DT-INATIVACAO
+                 MOVE ZEROS          TO CLIENTES-MOTIVO-INATIVACAO
+
+                 WRITE CLIENTES-REG
+                    INVALID KEY
+                       CONTINUE
+                 END-WRITE
+
+                 EVALUATE CLIENTES-STATUS
+                    WHEN 00
+                       DISPLAY 'CLIENTE INCLUIDO COM SUCESSO!' AT 2001
+                       MOVE ZEROS  TO WRK-JRN-ANTES-FONE
+                          WRK-JRN-ANTES-CPF
+                       MOVE SPACES TO WRK-JRN-ANTES-NOME
+                          WRK-JRN-ANTES-EMAIL WRK-JRN-ANTES-SITUACAO
+                       MOVE 'I'    TO WRK-JRN-OPERACAO
+                       PERFORM 4900-GRAVAR-JOURNAL
+                    WHEN 22
+                       DISPLAY 'JA EXISTE CLIENTE COM ESSE TELEFONE!'
+                          AT 2001
+                    WHEN OTHER
+                       DISPLAY 'ERRO AO INCLUIR. STATUS: '
+                          CLIENTES-STATUS AT 2001
+                 END-EVALUATE
+              END-IF
+           END-IF.
+           ACCEPT WRK-TECLA AT 2060.
+      *----------------------------------------------------------------*
+       4900-GRAVAR-JOURNAL SECTION.
+      *----------------------------------------------------------------*
+      *    GRAVA NA RAZAO DE ALTERACOES A IMAGEM ANTES/DEPOIS DO
+      *    REGISTRO, O TIPO DE OPERACAO E O MOMENTO EM QUE OCORREU,
+      *    PARA PERMITIR RECONCILIAR OU RESTAURAR UM CLIENTE ALTERADO
+      *    OU EXCLUIDO POR ENGANO.
+           ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD.
+           MOVE WRK-DATA-ATUAL      TO JRN-DATA.
+           ACCEPT WRK-HORA-ATUAL    FROM TIME.
+           MOVE WRK-HORA-ATUAL(1:6) TO JRN-HORA.
+           MOVE WRK-JRN-OPERACAO    TO JRN-OPERACAO.
+           MOVE WRK-JRN-ANTES-FONE     TO JRN-ANTES-FONE.
+           MOVE WRK-JRN-ANTES-NOME     TO JRN-ANTES-NOME.
+           MOVE WRK-JRN-ANTES-EMAIL    TO JRN-ANTES-EMAIL.
+           MOVE WRK-JRN-ANTES-CPF      TO JRN-ANTES-CPF.
+           MOVE WRK-JRN-ANTES-SITUACAO TO JRN-ANTES-SITUACAO.
+           MOVE CLIENTES-FONE       TO JRN-DEPOIS-FONE.
+           MOVE CLIENTES-NOME       TO JRN-DEPOIS-NOME.
+           MOVE CLIENTES-EMAIL      TO JRN-DEPOIS-EMAIL.
+           MOVE CLIENTES-CPF        TO JRN-DEPOIS-CPF.
+           MOVE CLIENTES-SITUACAO   TO JRN-DEPOIS-SITUACAO.
+           WRITE JRN-REG.
+           IF JOURNAL-STATUS NOT = 00
+              DISPLAY 'ERRO AO GRAVAR CLIENTES.JRN. STATUS: '
+                 JOURNAL-STATUS AT 2001
+           END-IF.
+      *----------------------------------------------------------------*
+       4050-VERIFICA-EMAIL-DUPLICADO SECTION.
+      *----------------------------------------------------------------*
+           MOVE 'N' TO WRK-EMAIL-DUPLICADO.
+           MOVE 'N' TO WRK-FIM-BUSCA.
+           MOVE ZEROS TO CLIENTES-FONE.
+           START CLIENTES KEY IS NOT LESS THAN CLIENTES-CHAVE
+              INVALID KEY
+                 MOVE 'S' TO WRK-FIM-BUSCA
+           END-START.
+
+           IF CLIENTES-STATUS NOT = 00 AND CLIENTES-STATUS NOT = 23
+              DISPLAY 'ERRO AO LER CLIENTES.DAT. STATUS: '
+                 CLIENTES-STATUS AT 2001
+           END-IF.
+
+           PERFORM UNTIL WRK-FIM-BUSCA = 'S'
+              READ CLIENTES NEXT RECORD
+                 AT END
+                    MOVE 'S' TO WRK-FIM-BUSCA
+              END-READ
+              IF WRK-FIM-BUSCA NOT = 'S'
+                 IF CLIENTES-EMAIL = WRK-NOVO-EMAIL
+                    AND CLIENTES-FONE NOT = WRK-FONE-EXCLUIR
+                    MOVE 'S' TO WRK-EMAIL-DUPLICADO
+                    MOVE 'S' TO WRK-FIM-BUSCA
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+      *----------------------------------------------------------------*
+       4100-CONSULTAR SECTION.
+      *----------------------------------------------------------------*
+           MOVE 'MODULO - CONSULTA' TO WRK-MODULO.
+           DISPLAY TELA.
+           MOVE SPACES TO WRK-OPCAO-CONSULTA.
+           ACCEPT TELA-CONSULTA-TIPO.
+
+           EVALUATE WRK-OPCAO-CONSULTA
+              WHEN '2'
+                 PERFORM 4110-CONSULTAR-POR-NOME
+              WHEN '3'
+                 PERFORM 4130-CONSULTAR-POR-CPF
+              WHEN OTHER
+                 PERFORM 4120-CONSULTAR-POR-FONE
+           END-EVALUATE.
+      *----------------------------------------------------------------*
+       4120-CONSULTAR-POR-FONE SECTION.
+      *----------------------------------------------------------------*
+           MOVE ZEROS TO CLIENTES-FONE.
+           ACCEPT TELA-CONSULTA-CHAVE.
+
+           READ CLIENTES
+              INVALID KEY
+                 CONTINUE
+           END-READ.
+
+           EVALUATE CLIENTES-STATUS
+              WHEN 00
+                 DISPLAY TELA-CONSULTA-DADOS
+              WHEN 23
+                 DISPLAY 'CLIENTE NAO ENCONTRADO!' AT 2001
+              WHEN OTHER
+                 DISPLAY 'ERRO NA CONSULTA. STATUS: ' CLIENTES-STATUS
+                    AT 2001
+           END-EVALUATE.
+           ACCEPT WRK-TECLA AT 2060.
+      *----------------------------------------------------------------*
+       4110-CONSULTAR-POR-NOME SECTION.
+      *----------------------------------------------------------------*
+           MOVE SPACES TO CLIENTES-NOME.
+           ACCEPT TELA-CONSULTA-NOME-CHAVE.
+
+           READ CLIENTES KEY IS CLIENTES-NOME
+              INVALID KEY
+                 CONTINUE
+           END-READ.
+
+           EVALUATE CLIENTES-STATUS
+              WHEN 00
+                 DISPLAY TELA-CONSULTA-NOME-DADOS
+              WHEN 23
+                 DISPLAY 'CLIENTE NAO ENCONTRADO!' AT 2001
+              WHEN OTHER
+                 DISPLAY 'ERRO NA CONSULTA. STATUS: ' CLIENTES-STATUS
+                    AT 2001
+           END-EVALUATE.
+           ACCEPT WRK-TECLA AT 2060.
+
+      *----------------------------------------------------------------*
+       4130-CONSULTAR-POR-CPF SECTION.
+      *----------------------------------------------------------------*
+           MOVE ZEROS TO CLIENTES-CPF.
+           ACCEPT TELA-CONSULTA-CPF-CHAVE.
+
+           READ CLIENTES KEY IS CLIENTES-CPF
+              INVALID KEY
+                 CONTINUE
+           END-READ.
+
+           EVALUATE CLIENTES-STATUS
+              WHEN 00
+                 DISPLAY TELA-CONSULTA-CPF-DADOS
+              WHEN 23
+                 DISPLAY 'CLIENTE NAO ENCONTRADO!' AT 2001
+              WHEN OTHER
+                 DISPLAY 'ERRO NA CONSULTA. STATUS: ' CLIENTES-STATUS
+                    AT 2001
+           END-EVALUATE.
+           ACCEPT WRK-TECLA AT 2060.
+
+      *----------------------------------------------------------------*
+       4200-ALTERAR SECTION.
+      *----------------------------------------------------------------*
+           MOVE 'MODULO - ALTERACAO' TO WRK-MODULO.
+           DISPLAY TELA.
+           MOVE ZEROS TO CLIENTES-FONE.
+           ACCEPT TELA-CONSULTA-CHAVE.
+
+           READ CLIENTES
+              INVALID KEY
+                 CONTINUE
+           END-READ.
+
+           EVALUATE CLIENTES-STATUS
+              WHEN 00
+                 MOVE CLIENTES-FONE     TO WRK-JRN-ANTES-FONE
+                 MOVE CLIENTES-NOME     TO WRK-JRN-ANTES-NOME
+                 MOVE CLIENTES-EMAIL    TO WRK-JRN-ANTES-EMAIL
+                 MOVE CLIENTES-CPF      TO WRK-JRN-ANTES-CPF
+                 MOVE CLIENTES-SITUACAO TO WRK-JRN-ANTES-SITUACAO
+                 ACCEPT TELA-ALTERAR-DADOS
+                 MOVE CLIENTES-FONE             TO WRK-FONE-EXCLUIR
+                 MOVE CLIENTES-NOME             TO WRK-NOVO-NOME
+                 MOVE CLIENTES-EMAIL            TO WRK-NOVO-EMAIL
+                 MOVE CLIENTES-CPF              TO WRK-NOVO-CPF
+                 MOVE CLIENTES-SITUACAO         TO WRK-NOVO-SITUACAO
+                 MOVE CLIENTES-DT-INATIVACAO    TO
+                    WRK-NOVO-DT-INATIVACAO
+                 MOVE CLIENTES-MOTIVO-INATIVACAO TO
+                    WRK-NOVO-MOTIVO-INATIVACAO
+                 PERFORM 4050-VERIFICA-EMAIL-DUPLICADO
+
+                 IF WRK-EMAIL-DUPLICADO = 'S'
+                    DISPLAY 'JA EXISTE CLIENTE COM ESSE EMAIL!'
+                       AT 2001
+                 ELSE
+                    MOVE WRK-FONE-EXCLUIR          TO CLIENTES-FONE
+                    MOVE WRK-NOVO-NOME             TO CLIENTES-NOME
+                    MOVE WRK-NOVO-EMAIL            TO CLIENTES-EMAIL
+                    MOVE WRK-NOVO-CPF              TO CLIENTES-CPF
+                    MOVE WRK-NOVO-SITUACAO         TO
+                       CLIENTES-SITUACAO
+                    MOVE WRK-NOVO-DT-INATIVACAO    TO
+                       CLIENTES-DT-INATIVACAO
+                    MOVE WRK-NOVO-MOTIVO-INATIVACAO TO
+                       CLIENTES-MOTIVO-INATIVACAO
+                    REWRITE CLIENTES-REG
+                       INVALID KEY
+                          CONTINUE
+                    END-REWRITE
+                    EVALUATE CLIENTES-STATUS
+                       WHEN 00
+                          DISPLAY 'CLIENTE ALTERADO COM SUCESSO!'
+                             AT 2001
+                          MOVE 'A' TO WRK-JRN-OPERACAO
+                          PERFORM 4900-GRAVAR-JOURNAL
+                       WHEN OTHER
+                          DISPLAY 'ERRO AO ALTERAR. STATUS: '
+                             CLIENTES-STATUS AT 2001
+                    END-EVALUATE
+                 END-IF
+              WHEN 23
+                 DISPLAY 'CLIENTE NAO ENCONTRADO!' AT 2001
+              WHEN OTHER
+                 DISPLAY 'ERRO NA CONSULTA. STATUS: ' CLIENTES-STATUS
+                    AT 2001
+           END-EVALUATE.
+           ACCEPT WRK-TECLA AT 2060.
+
+      *----------------------------------------------------------------*
+       4300-EXCLUIR SECTION.
+      *----------------------------------------------------------------*
+           MOVE 'MODULO - EXCLUSAO' TO WRK-MODULO.
+           DISPLAY TELA.
+           MOVE ZEROS TO CLIENTES-FONE.
+           ACCEPT TELA-CONSULTA-CHAVE.
+
+           READ CLIENTES
+              INVALID KEY
+                 CONTINUE
+           END-READ.
+
+           EVALUATE CLIENTES-STATUS
+              WHEN 00
+                 IF CLIENTES-SITUACAO = 'I'
+                    DISPLAY 'CLIENTE JA ESTA INATIVO!' AT 2001
+                 ELSE
+                    MOVE CLIENTES-FONE     TO WRK-JRN-ANTES-FONE
+                    MOVE CLIENTES-NOME     TO WRK-JRN-ANTES-NOME
+                    MOVE CLIENTES-EMAIL    TO WRK-JRN-ANTES-EMAIL
+                    MOVE CLIENTES-CPF      TO WRK-JRN-ANTES-CPF
+                    MOVE CLIENTES-SITUACAO TO WRK-JRN-ANTES-SITUACAO
+                    MOVE SPACES TO WRK-CONFIRMA
+                    ACCEPT TELA-EXCLUIR-CONFIRMA
+                    IF WRK-CONFIRMA = 'S' OR WRK-CONFIRMA = 's'
+                       ACCEPT TELA-EXCLUIR-MOTIVO
+                       ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD
+                       MOVE 'I'            TO CLIENTES-SITUACAO
+                       MOVE WRK-DATA-ATUAL TO CLIENTES-DT-INATIVACAO
+                       REWRITE CLIENTES-REG
+                          INVALID KEY
+                             CONTINUE
+                       END-REWRITE
+                       EVALUATE CLIENTES-STATUS
+                          WHEN 00
+                             DISPLAY 'CLIENTE INATIVADO COM SUCESSO!'
+                                AT 2001
+                             MOVE 'E' TO WRK-JRN-OPERACAO
+                             PERFORM 4900-GRAVAR-JOURNAL
+                          WHEN OTHER
+                             DISPLAY 'ERRO AO EXCLUIR. STATUS: '
+                                CLIENTES-STATUS AT 2001
+                       END-EVALUATE
+                    ELSE
+                       DISPLAY 'EXCLUSAO CANCELADA!' AT 2001
+                    END-IF
+                 END-IF
+              WHEN 23
+                 DISPLAY 'CLIENTE NAO ENCONTRADO!' AT 2001
+              WHEN OTHER
+                 DISPLAY 'ERRO NA CONSULTA. STATUS: ' CLIENTES-STATUS
+                    AT 2001
+           END-EVALUATE.
+           ACCEPT WRK-TECLA AT 2060.
 
       *----------------------------------------------------------------*
        5000-RELATORIO-TELA  SECTION.
       *-----------------------------
-           CONTINUE.
+           MOVE 'MODULO - RELATORIO TELA' TO WRK-MODULO.
+           MOVE ZEROS TO CLIENTES-FONE.
+           START CLIENTES KEY IS NOT LESS THAN CLIENTES-CHAVE
+              INVALID KEY
+                 CONTINUE
+           END-START.
+
+           IF CLIENTES-STATUS NOT = 00
+              DISPLAY TELA
+              IF CLIENTES-STATUS = 23
+                 DISPLAY 'NAO HA CLIENTES CADASTRADOS!' AT 2001
+              ELSE
+                 DISPLAY 'ERRO AO LER CLIENTES.DAT. STATUS: '
+                    CLIENTES-STATUS AT 2001
+              END-IF
+              ACCEPT WRK-TECLA AT 2060
+           ELSE
+              MOVE 'N' TO WRK-FIM-BUSCA
+              PERFORM UNTIL WRK-FIM-BUSCA = 'S'
+                 INITIALIZE WRK-PAG-TABELA
+                 MOVE 0 TO WRK-PAG-QTD
+                 PERFORM VARYING WRK-PAG-IDX FROM 1 BY 1
+                    UNTIL WRK-PAG-IDX > 10 OR WRK-FIM-BUSCA = 'S'
+                    READ CLIENTES NEXT RECORD
+                       AT END
+                          MOVE 'S' TO WRK-FIM-BUSCA
+                    END-READ
+                    IF WRK-FIM-BUSCA NOT = 'S'
+                       MOVE CLIENTES-FONE  TO WRK-PAG-FONE(WRK-PAG-IDX)
+                       MOVE CLIENTES-NOME  TO WRK-PAG-NOME(WRK-PAG-IDX)
+                       MOVE CLIENTES-EMAIL TO WRK-PAG-EMAIL(WRK-PAG-IDX)
+                       ADD 1 TO WRK-PAG-QTD
+                    END-IF
+                 END-PERFORM
+                 IF WRK-PAG-QTD > 0
+                    DISPLAY TELA
+                    DISPLAY TELA-RELATORIO-PAGINA
+                    ACCEPT TELA-RELATORIO-PAGINA
+                    IF WRK-TECLA = 'F' OR WRK-TECLA = 'f'
+                       MOVE 'S' TO WRK-FIM-BUSCA
+                    END-IF
+                 END-IF
+              END-PERFORM
+           END-IF.
       *----------------------------------------------------------------*
        5010-RELATORIO-DISCO  SECTION.
       *------------------------------
-           CONTINUE.
+           MOVE 0 TO WRK-TOTAL-CLIENTES.
+           MOVE 1 TO WRK-PAGINA.
+           OPEN OUTPUT RELATORIO.
+           PERFORM 5011-CABECALHO.
+
+           MOVE ZEROS TO CLIENTES-FONE.
+           START CLIENTES KEY IS NOT LESS THAN CLIENTES-CHAVE
+              INVALID KEY
+                 CONTINUE
+           END-START.
+
+           IF CLIENTES-STATUS NOT = 00 AND CLIENTES-STATUS NOT = 23
+              DISPLAY 'ERRO AO LER CLIENTES.DAT. STATUS: '
+                 CLIENTES-STATUS AT 2001
+           END-IF.
+
+           IF CLIENTES-STATUS = 00
+              PERFORM UNTIL CLIENTES-STATUS NOT = 00
+                 READ CLIENTES NEXT RECORD
+                    AT END
+                       CONTINUE
+                 END-READ
+                 IF CLIENTES-STATUS = 00
+                    IF WRK-LINHAS-PAGINA >= 20
+                       ADD 1 TO WRK-PAGINA
+                       PERFORM 5011-CABECALHO
+                    END-IF
+                    MOVE CLIENTES-FONE  TO WRK-REL-FONE
+                    MOVE CLIENTES-NOME  TO WRK-REL-NOME
+                    MOVE CLIENTES-EMAIL TO WRK-REL-EMAIL
+                    WRITE REG-RELATORIO FROM WRK-REL-DETALHE
+                    ADD 1 TO WRK-LINHAS-PAGINA
+                    ADD 1 TO WRK-TOTAL-CLIENTES
+                 END-IF
+              END-PERFORM
+           END-IF.
+
+           MOVE SPACES TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           MOVE WRK-TOTAL-CLIENTES TO WRK-REL-QTDE.
+           WRITE REG-RELATORIO FROM WRK-REL-TOTAL.
+           CLOSE RELATORIO.
+
+           IF WRK-MODO-EXECUCAO NOT = 'FECHAMENTO'
+              DISPLAY TELA
+              DISPLAY 'RELATORIO GERADO EM CLIENTES.REL!' AT 2001
+              ACCEPT WRK-TECLA AT 2060
+           ELSE
+              DISPLAY 'CLIENTES: RELATORIO GERADO EM CLIENTES.REL!'
+           END-IF.
+      *----------------------------------------------------------------*
+       5011-CABECALHO SECTION.
+      *----------------------------------------------------------------*
+           MOVE SPACES TO REG-RELATORIO.
+           IF WRK-PAGINA > 1
+              WRITE REG-RELATORIO AFTER ADVANCING PAGE
+           END-IF.
+           MOVE WRK-PAGINA TO WRK-REL-PAGINA.
+           WRITE REG-RELATORIO FROM WRK-REL-CABEC1.
+           WRITE REG-RELATORIO FROM WRK-REL-CABEC2.
+           MOVE SPACES TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           WRITE REG-RELATORIO FROM WRK-REL-CABEC3.
+           MOVE SPACES TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           MOVE 0 TO WRK-LINHAS-PAGINA.
       *----------------------------------------------------------------*
        3000-FINALIZAR SECTION.
       *-----------------------
            CLOSE CLIENTES.
+           CLOSE JOURNAL.
       *----------------------------------------------------------------*
