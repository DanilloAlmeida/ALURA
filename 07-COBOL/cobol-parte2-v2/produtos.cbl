@@ -0,0 +1,308 @@
+      ******************************************************************
+      *AUTHOR..: DANILLO
+      *OBJETIVO: CRUD DE PRODUTOS
+      *DATA....: 12/11/21
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID. PRODUTOS.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+      *---------------------
+       FILE-CONTROL.
+           SELECT PRODUTOS ASSIGN TO WRK-PRODUTOS-PATH
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              FILE STATUS IS PRODUTOS-STATUS
+              RECORD KEY PRODUTOS-CHAVE.
+      ******************************************************************
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+       FILE SECTION.
+      *-------------
+       FD PRODUTOS.
+       01 PRODUTOS-REG.
+          05 PRODUTOS-CHAVE.
+             10 PRODUTOS-CODIGO       PIC 9(06).
+          05 PRODUTOS-DESCRICAO       PIC X(30).
+          05 PRODUTOS-PRECO-UNITARIO  PIC 9(07)V99.
+          05 PRODUTOS-PESO            PIC 9(05)V999.
+          05 PRODUTOS-LARGURA         PIC 9(03)V99.
+          05 PRODUTOS-ALTURA          PIC 9(03)V99.
+          05 PRODUTOS-COMPRIMENTO     PIC 9(03)V99.
+      *------------------------
+       WORKING-STORAGE SECTION.
+      *------------------------
+       COPY 'produtos-cfg.cpy'.
+       77 PRODUTOS-STATUS      PIC   9(02).
+       77 WRK-OPCAO            PIC   X(01).
+       77 WRK-MODULO           PIC   X(25).
+       77 WRK-TECLA            PIC   X(1).
+       77 WRK-CONFIRMA         PIC   X(1).
+      *------------------------
+       SCREEN SECTION.
+      *------------------------
+       01 TELA.
+          05 LIMPA-TELA.
+             10 BLANK SCREEN.
+             10 LINE 01 COLUMN 01 PIC X(20) ERASE EOL
+                 BACKGROUND-COLOR 2.
+             10 LINE 01 COLUMN 25 PIC X(20)
+                 BACKGROUND-COLOR 3 FOREGROUND-COLOR 0
+                 FROM 'SISTEMA DE PRODUTOS'.
+             10 LINE 02 COLUMN 01 PIC X(25) ERASE EOL
+                 BACKGROUND-COLOR 1 FROM WRK-MODULO.
+       01 MENU.
+             05 LINE 07 COLUMN 15 VALUE '1 - INCLUIR'.
+             05 LINE 08 COLUMN 15 VALUE '2 - CONSULTAR'.
+             05 LINE 09 COLUMN 15 VALUE '3 - ALTERAR'.
+             05 LINE 10 COLUMN 15 VALUE '4 - EXCLUIR'.
+             05 LINE 11 COLUMN 15 VALUE 'X - SAIDA'.
+             05 LINE 13 COLUMN 15 VALUE 'OPCAO..: '.
+             05 LINE 13 COLUMN 24 USING WRK-OPCAO.
+
+       01 TELA-INCLUSAO.
+             05 LINE 16 COLUMN 15 VALUE 'CODIGO.......: '.
+             05 LINE 16 COLUMN 35 PIC 9(06) USING PRODUTOS-CODIGO.
+             05 LINE 17 COLUMN 15 VALUE 'DESCRICAO....: '.
+             05 LINE 17 COLUMN 35 PIC X(30) USING PRODUTOS-DESCRICAO.
+             05 LINE 18 COLUMN 15 VALUE 'PRECO UNIT...: '.
+             05 LINE 18 COLUMN 35 PIC 9(07)V99
+                USING PRODUTOS-PRECO-UNITARIO.
+             05 LINE 19 COLUMN 15 VALUE 'PESO (KG)....: '.
+             05 LINE 19 COLUMN 35 PIC 9(05)V999 USING PRODUTOS-PESO.
+             05 LINE 20 COLUMN 15 VALUE 'LARGURA (CM).: '.
+             05 LINE 20 COLUMN 35 PIC 9(03)V99 USING PRODUTOS-LARGURA.
+             05 LINE 21 COLUMN 15 VALUE 'ALTURA (CM)..: '.
+             05 LINE 21 COLUMN 35 PIC 9(03)V99 USING PRODUTOS-ALTURA.
+             05 LINE 22 COLUMN 15 VALUE 'COMPRIMENTO..: '.
+             05 LINE 22 COLUMN 35 PIC 9(03)V99
+                USING PRODUTOS-COMPRIMENTO.
+
+       01 TELA-CONSULTA-CHAVE.
+             05 LINE 16 COLUMN 15 VALUE 'CODIGO.......: '.
+             05 LINE 16 COLUMN 35 PIC 9(06) USING PRODUTOS-CODIGO.
+
+       01 TELA-CONSULTA-DADOS.
+             05 LINE 17 COLUMN 15 VALUE 'DESCRICAO....: '.
+             05 LINE 17 COLUMN 35 PIC X(30) FROM PRODUTOS-DESCRICAO.
+             05 LINE 18 COLUMN 15 VALUE 'PRECO UNIT...: '.
+             05 LINE 18 COLUMN 35 PIC 9(07)V99
+                FROM PRODUTOS-PRECO-UNITARIO.
+             05 LINE 19 COLUMN 15 VALUE 'PESO (KG)....: '.
+             05 LINE 19 COLUMN 35 PIC 9(05)V999 FROM PRODUTOS-PESO.
+             05 LINE 20 COLUMN 15 VALUE 'LARGURA (CM).: '.
+             05 LINE 20 COLUMN 35 PIC 9(03)V99 FROM PRODUTOS-LARGURA.
+             05 LINE 21 COLUMN 15 VALUE 'ALTURA (CM)..: '.
+             05 LINE 21 COLUMN 35 PIC 9(03)V99 FROM PRODUTOS-ALTURA.
+             05 LINE 22 COLUMN 15 VALUE 'COMPRIMENTO..: '.
+             05 LINE 22 COLUMN 35 PIC 9(03)V99
+                FROM PRODUTOS-COMPRIMENTO.
+
+       01 TELA-ALTERAR-DADOS.
+             05 LINE 17 COLUMN 15 VALUE 'DESCRICAO....: '.
+             05 LINE 17 COLUMN 35 PIC X(30) USING PRODUTOS-DESCRICAO.
+             05 LINE 18 COLUMN 15 VALUE 'PRECO UNIT...: '.
+             05 LINE 18 COLUMN 35 PIC 9(07)V99
+                USING PRODUTOS-PRECO-UNITARIO.
+             05 LINE 19 COLUMN 15 VALUE 'PESO (KG)....: '.
+             05 LINE 19 COLUMN 35 PIC 9(05)V999 USING PRODUTOS-PESO.
+             05 LINE 20 COLUMN 15 VALUE 'LARGURA (CM).: '.
+             05 LINE 20 COLUMN 35 PIC 9(03)V99 USING PRODUTOS-LARGURA.
+             05 LINE 21 COLUMN 15 VALUE 'ALTURA (CM)..: '.
+             05 LINE 21 COLUMN 35 PIC 9(03)V99 USING PRODUTOS-ALTURA.
+             05 LINE 22 COLUMN 15 VALUE 'COMPRIMENTO..: '.
+             05 LINE 22 COLUMN 35 PIC 9(03)V99
+                USING PRODUTOS-COMPRIMENTO.
+
+       01 TELA-EXCLUIR-CONFIRMA.
+             05 LINE 17 COLUMN 15 VALUE 'DESCRICAO....: '.
+             05 LINE 17 COLUMN 35 PIC X(30) FROM PRODUTOS-DESCRICAO.
+             05 LINE 19 COLUMN 15 VALUE 'CONFIRMA EXCLUSAO (S/N)?: '.
+             05 LINE 19 COLUMN 41 PIC X(01) USING WRK-CONFIRMA.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       0001-PRINCIPAL SECTION.
+           PERFORM 1000-INICIAR.
+           PERFORM UNTIL WRK-OPCAO = 'X' OR WRK-OPCAO = 'x'
+              DISPLAY TELA
+              ACCEPT MENU
+              PERFORM 2000-PROCESSAR
+           END-PERFORM.
+           PERFORM 3000-FINALIZAR.
+           STOP RUN.
+      *----------------------------------------------------------------*
+       1000-INICIAR SECTION.
+      *---------------------
+           ACCEPT WRK-PRODUTOS-PATH FROM ENVIRONMENT 'PRODUTOS_DAT'.
+           IF WRK-PRODUTOS-PATH = SPACES
+              MOVE WRK-PRODUTOS-PATH-PADRAO TO WRK-PRODUTOS-PATH
+           END-IF.
+
+           OPEN I-O PRODUTOS
+              IF PRODUTOS-STATUS = 35 THEN
+                 OPEN OUTPUT PRODUTOS
+                 CLOSE PRODUTOS
+                 OPEN I-O PRODUTOS
+              END-IF.
+
+           IF PRODUTOS-STATUS NOT = 00
+              DISPLAY 'ERRO AO ABRIR PRODUTOS.DAT. STATUS: '
+                 PRODUTOS-STATUS
+              STOP RUN
+           END-IF.
+      *----------------------------------------------------------------*
+       2000-PROCESSAR SECTION.
+      *----------------------------------------------------------------*
+           EVALUATE WRK-OPCAO
+              WHEN 1
+                 PERFORM 4000-INCLUIR
+              WHEN 2
+                 PERFORM 4100-CONSULTAR
+              WHEN 3
+                 PERFORM 4200-ALTERAR
+              WHEN 4
+                 PERFORM 4300-EXCLUIR
+              WHEN OTHER
+                 IF WRK-OPCAO NOT EQUAL 'X'
+                    DISPLAY ' ENTRADA INVALIDA!!!'
+                    ACCEPT WRK-TECLA
+                 END-IF
+           END-EVALUATE.
+      *----------------------------------------------------------------*
+       4000-INCLUIR SECTION.
+      *----------------------------------------------------------------*
+           MOVE 'MODULO - INCLUSAO' TO WRK-MODULO.
+           DISPLAY TELA.
+           MOVE ZEROS  TO PRODUTOS-CODIGO PRODUTOS-PRECO-UNITARIO
+                          PRODUTOS-PESO PRODUTOS-LARGURA
+                          PRODUTOS-ALTURA PRODUTOS-COMPRIMENTO.
+           MOVE SPACES TO PRODUTOS-DESCRICAO.
+           ACCEPT TELA-INCLUSAO.
+
+           IF PRODUTOS-CODIGO = ZEROS
+              DISPLAY 'CODIGO DE PRODUTO INVALIDO!' AT 2001
+           ELSE
+              WRITE PRODUTOS-REG
+                 INVALID KEY
+                    CONTINUE
+              END-WRITE
+              EVALUATE PRODUTOS-STATUS
+                 WHEN 00
+                    DISPLAY 'PRODUTO INCLUIDO COM SUCESSO!' AT 2001
+                 WHEN 22
+                    DISPLAY 'JA EXISTE PRODUTO COM ESSE CODIGO!'
+                       AT 2001
+                 WHEN OTHER
+                    DISPLAY 'ERRO AO INCLUIR. STATUS: '
+                       PRODUTOS-STATUS AT 2001
+              END-EVALUATE
+           END-IF.
+           ACCEPT WRK-TECLA AT 2060.
+      *----------------------------------------------------------------*
+       4100-CONSULTAR SECTION.
+      *----------------------------------------------------------------*
+           MOVE 'MODULO - CONSULTA' TO WRK-MODULO.
+           DISPLAY TELA.
+           MOVE ZEROS TO PRODUTOS-CODIGO.
+           ACCEPT TELA-CONSULTA-CHAVE.
+
+           READ PRODUTOS
+              INVALID KEY
+                 CONTINUE
+           END-READ.
+
+           EVALUATE PRODUTOS-STATUS
+              WHEN 00
+                 DISPLAY TELA-CONSULTA-DADOS
+              WHEN 23
+                 DISPLAY 'PRODUTO NAO ENCONTRADO!' AT 2001
+              WHEN OTHER
+                 DISPLAY 'ERRO NA CONSULTA. STATUS: ' PRODUTOS-STATUS
+                    AT 2001
+           END-EVALUATE.
+           ACCEPT WRK-TECLA AT 2060.
+      *----------------------------------------------------------------*
+       4200-ALTERAR SECTION.
+      *----------------------------------------------------------------*
+           MOVE 'MODULO - ALTERACAO' TO WRK-MODULO.
+           DISPLAY TELA.
+           MOVE ZEROS TO PRODUTOS-CODIGO.
+           ACCEPT TELA-CONSULTA-CHAVE.
+
+           READ PRODUTOS
+              INVALID KEY
+                 CONTINUE
+           END-READ.
+
+           EVALUATE PRODUTOS-STATUS
+              WHEN 00
+                 ACCEPT TELA-ALTERAR-DADOS
+                 REWRITE PRODUTOS-REG
+                    INVALID KEY
+                       CONTINUE
+                 END-REWRITE
+                 EVALUATE PRODUTOS-STATUS
+                    WHEN 00
+                       DISPLAY 'PRODUTO ALTERADO COM SUCESSO!' AT 2001
+                    WHEN OTHER
+                       DISPLAY 'ERRO AO ALTERAR. STATUS: '
+                          PRODUTOS-STATUS AT 2001
+                 END-EVALUATE
+              WHEN 23
+                 DISPLAY 'PRODUTO NAO ENCONTRADO!' AT 2001
+              WHEN OTHER
+                 DISPLAY 'ERRO NA CONSULTA. STATUS: ' PRODUTOS-STATUS
+                    AT 2001
+           END-EVALUATE.
+           ACCEPT WRK-TECLA AT 2060.
+      *----------------------------------------------------------------*
+       4300-EXCLUIR SECTION.
+      *----------------------------------------------------------------*
+           MOVE 'MODULO - EXCLUSAO' TO WRK-MODULO.
+           DISPLAY TELA.
+           MOVE ZEROS TO PRODUTOS-CODIGO.
+           ACCEPT TELA-CONSULTA-CHAVE.
+
+           READ PRODUTOS
+              INVALID KEY
+                 CONTINUE
+           END-READ.
+
+           EVALUATE PRODUTOS-STATUS
+              WHEN 00
+                 MOVE SPACES TO WRK-CONFIRMA
+                 ACCEPT TELA-EXCLUIR-CONFIRMA
+                 IF WRK-CONFIRMA = 'S' OR WRK-CONFIRMA = 's'
+                    DELETE PRODUTOS
+                       INVALID KEY
+                          CONTINUE
+                    END-DELETE
+                    EVALUATE PRODUTOS-STATUS
+                       WHEN 00
+                          DISPLAY 'PRODUTO EXCLUIDO COM SUCESSO!'
+                             AT 2001
+                       WHEN OTHER
+                          DISPLAY 'ERRO AO EXCLUIR. STATUS: '
+                             PRODUTOS-STATUS AT 2001
+                    END-EVALUATE
+                 ELSE
+                    DISPLAY 'EXCLUSAO CANCELADA!' AT 2001
+                 END-IF
+              WHEN 23
+                 DISPLAY 'PRODUTO NAO ENCONTRADO!' AT 2001
+              WHEN OTHER
+                 DISPLAY 'ERRO NA CONSULTA. STATUS: ' PRODUTOS-STATUS
+                    AT 2001
+           END-EVALUATE.
+           ACCEPT WRK-TECLA AT 2060.
+      *----------------------------------------------------------------*
+       3000-FINALIZAR SECTION.
+      *-----------------------
+           CLOSE PRODUTOS.
+      *----------------------------------------------------------------*
