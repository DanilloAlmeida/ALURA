@@ -0,0 +1,425 @@
+      ******************************************************************
+      *AUTHOR..: DANILLO
+      *OBJETIVO: CRUD DE PEDIDOS
+      *DATA....: 12/11/21
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID. PEDIDOS.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+      *---------------------
+       FILE-CONTROL.
+           SELECT PEDIDOS ASSIGN TO WRK-PEDIDOS-PATH
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              FILE STATUS IS PEDIDOS-STATUS
+              RECORD KEY PEDIDOS-CHAVE.
+
+           SELECT CLIENTES ASSIGN TO WRK-CLIENTES-PATH
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              FILE STATUS IS CLIENTES-STATUS
+              RECORD KEY CLIENTES-CHAVE
+              ALTERNATE RECORD KEY CLIENTES-NOME WITH DUPLICATES
+              ALTERNATE RECORD KEY CLIENTES-CPF.
+
+           SELECT PRODUTOS ASSIGN TO WRK-PRODUTOS-PATH
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              FILE STATUS IS PRODUTOS-STATUS
+              RECORD KEY PRODUTOS-CHAVE.
+      ******************************************************************
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+       FILE SECTION.
+      *-------------
+       FD PEDIDOS.
+       01 PEDIDOS-REG.
+          05 PEDIDOS-CHAVE.
+             10 PEDIDOS-NUMERO      PIC 9(09).
+          05 PEDIDOS-FONE-CLIENTE   PIC 9(09).
+          05 PEDIDOS-CODIGO-PRODUTO PIC 9(06).
+          05 PEDIDOS-ITEM           PIC X(30).
+          05 PEDIDOS-QUANTIDADE     PIC 9(05).
+          05 PEDIDOS-VALOR          PIC 9(07)V99.
+          05 PEDIDOS-DATA           PIC 9(08).
+      *-------------
+       FD CLIENTES.
+       01 CLIENTES-REG.
+          05 CLIENTES-CHAVE.
+             10 CLIENTES-FONE     PIC 9(09).
+          05 CLIENTES-NOME        PIC X(30).
+          05 CLIENTES-EMAIL       PIC X(40).
+          05 CLIENTES-CPF         PIC 9(11).
+          05 CLIENTES-SITUACAO    PIC X(01).
+          05 CLIENTES-DT-INATIVACAO PIC 9(08).
+          05 CLIENTES-MOTIVO-INATIVACAO PIC 9(02).
+      *-------------
+       FD PRODUTOS.
+       01 PRODUTOS-REG.
+          05 PRODUTOS-CHAVE.
+             10 PRODUTOS-CODIGO       PIC 9(06).
+          05 PRODUTOS-DESCRICAO       PIC X(30).
+          05 PRODUTOS-PRECO-UNITARIO  PIC 9(07)V99.
+          05 PRODUTOS-PESO            PIC 9(05)V999.
+          05 PRODUTOS-LARGURA         PIC 9(03)V99.
+          05 PRODUTOS-ALTURA          PIC 9(03)V99.
+          05 PRODUTOS-COMPRIMENTO     PIC 9(03)V99.
+      *------------------------
+       WORKING-STORAGE SECTION.
+      *------------------------
+       COPY 'pedidos-cfg.cpy'.
+       COPY 'clientes-cfg.cpy'.
+       COPY 'produtos-cfg.cpy'.
+       77 PEDIDOS-STATUS       PIC   9(02).
+       77 CLIENTES-STATUS      PIC   9(02).
+       77 PRODUTOS-STATUS      PIC   9(02).
+       77 WRK-OPCAO            PIC   X(01).
+       77 WRK-MODULO           PIC   X(25).
+       77 WRK-TECLA            PIC   X(1).
+       77 WRK-CONFIRMA         PIC   X(1).
+       77 WRK-DATA-ATUAL       PIC   9(08).
+      *------------------------
+       SCREEN SECTION.
+      *------------------------
+       01 TELA.
+          05 LIMPA-TELA.
+             10 BLANK SCREEN.
+             10 LINE 01 COLUMN 01 PIC X(20) ERASE EOL
+                 BACKGROUND-COLOR 2.
+             10 LINE 01 COLUMN 25 PIC X(20)
+                 BACKGROUND-COLOR 3 FOREGROUND-COLOR 0
+                 FROM 'SISTEMA DE PEDIDOS'.
+             10 LINE 02 COLUMN 01 PIC X(25) ERASE EOL
+                 BACKGROUND-COLOR 1 FROM WRK-MODULO.
+       01 MENU.
+             05 LINE 07 COLUMN 15 VALUE '1 - INCLUIR'.
+             05 LINE 08 COLUMN 15 VALUE '2 - CONSULTAR'.
+             05 LINE 09 COLUMN 15 VALUE '3 - ALTERAR'.
+             05 LINE 10 COLUMN 15 VALUE '4 - EXCLUIR'.
+             05 LINE 11 COLUMN 15 VALUE 'X - SAIDA'.
+             05 LINE 13 COLUMN 15 VALUE 'OPCAO..: '.
+             05 LINE 13 COLUMN 24 USING WRK-OPCAO.
+
+       01 TELA-INCLUSAO.
+             05 LINE 16 COLUMN 15 VALUE 'NUM. PEDIDO..: '.
+             05 LINE 16 COLUMN 35 PIC 9(09) USING PEDIDOS-NUMERO.
+             05 LINE 17 COLUMN 15 VALUE 'TELEFONE CLI.: '.
+             05 LINE 17 COLUMN 35 PIC 9(09) USING PEDIDOS-FONE-CLIENTE.
+             05 LINE 18 COLUMN 15 VALUE 'CODIGO PROD..: '.
+             05 LINE 18 COLUMN 35 PIC 9(06)
+                USING PEDIDOS-CODIGO-PRODUTO.
+             05 LINE 19 COLUMN 15 VALUE 'QUANTIDADE...: '.
+             05 LINE 19 COLUMN 35 PIC 9(05) USING PEDIDOS-QUANTIDADE.
+
+       01 TELA-INCLUSAO-CONFIRMA.
+             05 LINE 20 COLUMN 15 VALUE 'ITEM.........: '.
+             05 LINE 20 COLUMN 35 PIC X(30) FROM PEDIDOS-ITEM.
+             05 LINE 21 COLUMN 15 VALUE 'VALOR........: '.
+             05 LINE 21 COLUMN 35 PIC 9(07)V99 FROM PEDIDOS-VALOR.
+
+       01 TELA-CONSULTA-CHAVE.
+             05 LINE 16 COLUMN 15 VALUE 'NUM. PEDIDO..: '.
+             05 LINE 16 COLUMN 35 PIC 9(09) USING PEDIDOS-NUMERO.
+
+       01 TELA-CONSULTA-DADOS.
+             05 LINE 17 COLUMN 15 VALUE 'TELEFONE CLI.: '.
+             05 LINE 17 COLUMN 35 PIC 9(09) FROM PEDIDOS-FONE-CLIENTE.
+             05 LINE 18 COLUMN 15 VALUE 'CLIENTE......: '.
+             05 LINE 18 COLUMN 35 PIC X(30) FROM CLIENTES-NOME.
+             05 LINE 19 COLUMN 15 VALUE 'ITEM.........: '.
+             05 LINE 19 COLUMN 35 PIC X(30) FROM PEDIDOS-ITEM.
+             05 LINE 20 COLUMN 15 VALUE 'QUANTIDADE...: '.
+             05 LINE 20 COLUMN 35 PIC 9(05) FROM PEDIDOS-QUANTIDADE.
+             05 LINE 21 COLUMN 15 VALUE 'VALOR........: '.
+             05 LINE 21 COLUMN 35 PIC 9(07)V99 FROM PEDIDOS-VALOR.
+             05 LINE 22 COLUMN 15 VALUE 'DATA.........: '.
+             05 LINE 22 COLUMN 35 PIC 9(08) FROM PEDIDOS-DATA.
+
+       01 TELA-ALTERAR-DADOS.
+             05 LINE 18 COLUMN 15 VALUE 'ITEM.........: '.
+             05 LINE 18 COLUMN 35 PIC X(30) USING PEDIDOS-ITEM.
+             05 LINE 19 COLUMN 15 VALUE 'QUANTIDADE...: '.
+             05 LINE 19 COLUMN 35 PIC 9(05) USING PEDIDOS-QUANTIDADE.
+             05 LINE 20 COLUMN 15 VALUE 'VALOR........: '.
+             05 LINE 20 COLUMN 35 PIC 9(07)V99 USING PEDIDOS-VALOR.
+
+       01 TELA-EXCLUIR-CONFIRMA.
+             05 LINE 18 COLUMN 15 VALUE 'ITEM.........: '.
+             05 LINE 18 COLUMN 35 PIC X(30) FROM PEDIDOS-ITEM.
+             05 LINE 20 COLUMN 15 VALUE 'CONFIRMA EXCLUSAO (S/N)?: '.
+             05 LINE 20 COLUMN 41 PIC X(01) USING WRK-CONFIRMA.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       0001-PRINCIPAL SECTION.
+           PERFORM 1000-INICIAR.
+           PERFORM UNTIL WRK-OPCAO = 'X' OR WRK-OPCAO = 'x'
+              DISPLAY TELA
+              ACCEPT MENU
+              PERFORM 2000-PROCESSAR
+           END-PERFORM.
+           PERFORM 3000-FINALIZAR.
+           STOP RUN.
+      *----------------------------------------------------------------*
+       1000-INICIAR SECTION.
+      *---------------------
+           ACCEPT WRK-PEDIDOS-PATH FROM ENVIRONMENT 'PEDIDOS_DAT'.
+           IF WRK-PEDIDOS-PATH = SPACES
+              MOVE WRK-PEDIDOS-PATH-PADRAO TO WRK-PEDIDOS-PATH
+           END-IF.
+
+           ACCEPT WRK-CLIENTES-PATH FROM ENVIRONMENT 'CLIENTES_DAT'.
+           IF WRK-CLIENTES-PATH = SPACES
+              MOVE WRK-CLIENTES-PATH-PADRAO TO WRK-CLIENTES-PATH
+           END-IF.
+
+           OPEN I-O CLIENTES
+              IF CLIENTES-STATUS = 35 THEN
+                 OPEN OUTPUT CLIENTES
+                 CLOSE CLIENTES
+                 OPEN I-O CLIENTES
+              END-IF.
+
+           IF CLIENTES-STATUS NOT = 00
+              DISPLAY 'ERRO AO ABRIR CLIENTES.DAT. STATUS: '
+                 CLIENTES-STATUS
+              STOP RUN
+           END-IF.
+
+           OPEN I-O PEDIDOS
+              IF PEDIDOS-STATUS = 35 THEN
+                 OPEN OUTPUT PEDIDOS
+                 CLOSE PEDIDOS
+                 OPEN I-O PEDIDOS
+              END-IF.
+
+           IF PEDIDOS-STATUS NOT = 00
+              DISPLAY 'ERRO AO ABRIR PEDIDOS.DAT. STATUS: '
+                 PEDIDOS-STATUS
+              STOP RUN
+           END-IF.
+
+           ACCEPT WRK-PRODUTOS-PATH FROM ENVIRONMENT 'PRODUTOS_DAT'.
+           IF WRK-PRODUTOS-PATH = SPACES
+              MOVE WRK-PRODUTOS-PATH-PADRAO TO WRK-PRODUTOS-PATH
+           END-IF.
+
+           OPEN I-O PRODUTOS
+              IF PRODUTOS-STATUS = 35 THEN
+                 OPEN OUTPUT PRODUTOS
+                 CLOSE PRODUTOS
+                 OPEN I-O PRODUTOS
+              END-IF.
+
+           IF PRODUTOS-STATUS NOT = 00
+              DISPLAY 'ERRO AO ABRIR PRODUTOS.DAT. STATUS: '
+                 PRODUTOS-STATUS
+              STOP RUN
+           END-IF.
+      *----------------------------------------------------------------*
+       2000-PROCESSAR SECTION.
+      *----------------------------------------------------------------*
+           EVALUATE WRK-OPCAO
+              WHEN 1
+                 PERFORM 4000-INCLUIR
+              WHEN 2
+                 PERFORM 4100-CONSULTAR
+              WHEN 3
+                 PERFORM 4200-ALTERAR
+              WHEN 4
+                 PERFORM 4300-EXCLUIR
+              WHEN OTHER
+                 IF WRK-OPCAO NOT EQUAL 'X'
+                    DISPLAY ' ENTRADA INVALIDA!!!'
+                    ACCEPT WRK-TECLA
+                 END-IF
+           END-EVALUATE.
+      *----------------------------------------------------------------*
+       4000-INCLUIR SECTION.
+      *----------------------------------------------------------------*
+           MOVE 'MODULO - INCLUSAO' TO WRK-MODULO.
+           DISPLAY TELA.
+           MOVE ZEROS  TO PEDIDOS-NUMERO PEDIDOS-FONE-CLIENTE
+                          PEDIDOS-CODIGO-PRODUTO PEDIDOS-QUANTIDADE
+                          PEDIDOS-VALOR.
+           MOVE SPACES TO PEDIDOS-ITEM.
+           ACCEPT TELA-INCLUSAO.
+
+           IF PEDIDOS-NUMERO = ZEROS
+              DISPLAY 'NUMERO DE PEDIDO INVALIDO!' AT 2001
+              ACCEPT WRK-TECLA AT 2060
+           ELSE
+              MOVE PEDIDOS-FONE-CLIENTE TO CLIENTES-FONE
+              READ CLIENTES
+                 INVALID KEY
+                    CONTINUE
+              END-READ
+              EVALUATE CLIENTES-STATUS
+                 WHEN 00
+                    IF CLIENTES-SITUACAO = 'I'
+                       DISPLAY 'CLIENTE INATIVO. PEDIDO NAO PERMITIDO!'
+                          AT 2001
+                       ACCEPT WRK-TECLA AT 2060
+                    ELSE
+                       PERFORM 4010-LOCALIZAR-PRODUTO
+                    END-IF
+                 WHEN OTHER
+                    DISPLAY 'CLIENTE NAO ENCONTRADO!' AT 2001
+                    ACCEPT WRK-TECLA AT 2060
+              END-EVALUATE
+           END-IF.
+      *----------------------------------------------------------------*
+       4010-LOCALIZAR-PRODUTO SECTION.
+      *----------------------------------------------------------------*
+      *    BUSCA O PRODUTO NO CATALOGO PELO CODIGO INFORMADO PARA
+      *    PREENCHER A DESCRICAO E CALCULAR O VALOR DO PEDIDO, EM VEZ
+      *    DE DIGITAR ITEM E VALOR DE MEMORIA.
+           MOVE PEDIDOS-CODIGO-PRODUTO TO PRODUTOS-CODIGO.
+           READ PRODUTOS
+              INVALID KEY
+                 CONTINUE
+           END-READ.
+
+           EVALUATE PRODUTOS-STATUS
+              WHEN 00
+                 MOVE PRODUTOS-DESCRICAO TO PEDIDOS-ITEM
+                 COMPUTE PEDIDOS-VALOR =
+                    PRODUTOS-PRECO-UNITARIO * PEDIDOS-QUANTIDADE
+                 DISPLAY TELA-INCLUSAO-CONFIRMA
+                 ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD
+                 MOVE WRK-DATA-ATUAL TO PEDIDOS-DATA
+                 WRITE PEDIDOS-REG
+                    INVALID KEY
+                       CONTINUE
+                 END-WRITE
+                 EVALUATE PEDIDOS-STATUS
+                    WHEN 00
+                       DISPLAY 'PEDIDO INCLUIDO COM SUCESSO!'
+                          AT 2001
+                    WHEN 22
+                       DISPLAY 'JA EXISTE PEDIDO COM ESSE NUMERO!'
+                          AT 2001
+                    WHEN OTHER
+                       DISPLAY 'ERRO AO INCLUIR. STATUS: '
+                          PEDIDOS-STATUS AT 2001
+                 END-EVALUATE
+                 ACCEPT WRK-TECLA AT 2060
+              WHEN OTHER
+                 DISPLAY 'PRODUTO NAO ENCONTRADO!' AT 2001
+                 ACCEPT WRK-TECLA AT 2060
+           END-EVALUATE.
+      *----------------------------------------------------------------*
+       4100-CONSULTAR SECTION.
+      *----------------------------------------------------------------*
+           MOVE 'MODULO - CONSULTA' TO WRK-MODULO.
+           DISPLAY TELA.
+           MOVE ZEROS TO PEDIDOS-NUMERO.
+           ACCEPT TELA-CONSULTA-CHAVE.
+
+           READ PEDIDOS
+              INVALID KEY
+                 CONTINUE
+           END-READ.
+
+           EVALUATE PEDIDOS-STATUS
+              WHEN 00
+                 MOVE PEDIDOS-FONE-CLIENTE TO CLIENTES-FONE
+                 READ CLIENTES
+                    INVALID KEY
+                       CONTINUE
+                 END-READ
+                 DISPLAY TELA-CONSULTA-DADOS
+              WHEN 23
+                 DISPLAY 'PEDIDO NAO ENCONTRADO!' AT 2001
+              WHEN OTHER
+                 DISPLAY 'ERRO NA CONSULTA. STATUS: ' PEDIDOS-STATUS
+                    AT 2001
+           END-EVALUATE.
+           ACCEPT WRK-TECLA AT 2060.
+      *----------------------------------------------------------------*
+       4200-ALTERAR SECTION.
+      *----------------------------------------------------------------*
+           MOVE 'MODULO - ALTERACAO' TO WRK-MODULO.
+           DISPLAY TELA.
+           MOVE ZEROS TO PEDIDOS-NUMERO.
+           ACCEPT TELA-CONSULTA-CHAVE.
+
+           READ PEDIDOS
+              INVALID KEY
+                 CONTINUE
+           END-READ.
+
+           EVALUATE PEDIDOS-STATUS
+              WHEN 00
+                 ACCEPT TELA-ALTERAR-DADOS
+                 REWRITE PEDIDOS-REG
+                    INVALID KEY
+                       CONTINUE
+                 END-REWRITE
+                 EVALUATE PEDIDOS-STATUS
+                    WHEN 00
+                       DISPLAY 'PEDIDO ALTERADO COM SUCESSO!' AT 2001
+                    WHEN OTHER
+                       DISPLAY 'ERRO AO ALTERAR. STATUS: '
+                          PEDIDOS-STATUS AT 2001
+                 END-EVALUATE
+              WHEN 23
+                 DISPLAY 'PEDIDO NAO ENCONTRADO!' AT 2001
+              WHEN OTHER
+                 DISPLAY 'ERRO NA CONSULTA. STATUS: ' PEDIDOS-STATUS
+                    AT 2001
+           END-EVALUATE.
+           ACCEPT WRK-TECLA AT 2060.
+      *----------------------------------------------------------------*
+       4300-EXCLUIR SECTION.
+      *----------------------------------------------------------------*
+           MOVE 'MODULO - EXCLUSAO' TO WRK-MODULO.
+           DISPLAY TELA.
+           MOVE ZEROS TO PEDIDOS-NUMERO.
+           ACCEPT TELA-CONSULTA-CHAVE.
+
+           READ PEDIDOS
+              INVALID KEY
+                 CONTINUE
+           END-READ.
+
+           EVALUATE PEDIDOS-STATUS
+              WHEN 00
+                 MOVE SPACES TO WRK-CONFIRMA
+                 ACCEPT TELA-EXCLUIR-CONFIRMA
+                 IF WRK-CONFIRMA = 'S' OR WRK-CONFIRMA = 's'
+                    DELETE PEDIDOS
+                       INVALID KEY
+                          CONTINUE
+                    END-DELETE
+                    EVALUATE PEDIDOS-STATUS
+                       WHEN 00
+                          DISPLAY 'PEDIDO EXCLUIDO COM SUCESSO!'
+                             AT 2001
+                       WHEN OTHER
+                          DISPLAY 'ERRO AO EXCLUIR. STATUS: '
+                             PEDIDOS-STATUS AT 2001
+                    END-EVALUATE
+                 ELSE
+                    DISPLAY 'EXCLUSAO CANCELADA!' AT 2001
+                 END-IF
+              WHEN 23
+                 DISPLAY 'PEDIDO NAO ENCONTRADO!' AT 2001
+              WHEN OTHER
+                 DISPLAY 'ERRO NA CONSULTA. STATUS: ' PEDIDOS-STATUS
+                    AT 2001
+           END-EVALUATE.
+           ACCEPT WRK-TECLA AT 2060.
+      *----------------------------------------------------------------*
+       3000-FINALIZAR SECTION.
+      *-----------------------
+           CLOSE PEDIDOS.
+           CLOSE CLIENTES.
+           CLOSE PRODUTOS.
+      *----------------------------------------------------------------*
