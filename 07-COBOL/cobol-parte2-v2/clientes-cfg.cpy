@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------*
+      * Path to CLIENTES.DAT, overridable via the CLIENTES_DAT
+      * environment variable so CLIENTES and CLIENTESLOAD can run
+      * against a dev, test or production data set without a rebuild.
+      *----------------------------------------------------------------*
+       01 WRK-CLIENTES-PATH         PIC X(100).
+       01 WRK-CLIENTES-PATH-PADRAO  PIC X(100) VALUE
+          '/var/lib/alura/CLIENTES.DAT'.
