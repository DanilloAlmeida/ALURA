@@ -0,0 +1,7 @@
+      *----------------------------------------------------------------*
+      * Path to PEDIDOS.DAT, overridable via the PEDIDOS_DAT
+      * environment variable, same convention as clientes-cfg.cpy.
+      *----------------------------------------------------------------*
+       01 WRK-PEDIDOS-PATH         PIC X(100).
+       01 WRK-PEDIDOS-PATH-PADRAO  PIC X(100) VALUE
+          '/var/lib/alura/PEDIDOS.DAT'.
