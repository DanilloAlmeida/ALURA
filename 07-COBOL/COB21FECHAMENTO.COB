@@ -0,0 +1,56 @@
+      ******************************************************************
+      *AUTHOR..: DANILLO
+      *OBJETIVO: FECHAMENTO NOTURNO - ENCADEIA OS JOBS DE FIM DE DIA
+      *DATA....: 08/08/26
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID. COB21FECHAMENTO.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      ******************************************************************
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+       77 WRK-DATA-ATUAL       PIC 9(08) VALUE ZEROS.
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+           0000-PRINCIPAL.
+              ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD.
+              DISPLAY '###### INICIO DO FECHAMENTO NOTURNO '
+                 WRK-DATA-ATUAL ' ######'.
+              PERFORM 1000-FECHAR-VENDAS.
+              PERFORM 2000-CALCULAR-AUMENTOS.
+              PERFORM 3000-RELATORIO-CLIENTES.
+              DISPLAY '###### FECHAMENTO NOTURNO CONCLUIDO ######'.
+              STOP RUN.
+      *----------------------------------------------------------------*
+           1000-FECHAR-VENDAS.
+      *    FECHA O ACUMULADO MENSAL DE VENDAS DO COB20ULTIMO E REGERA
+      *    O RELATORIO DE VENDAS EM DISCO, SEM PEDIR NOVOS LANCAMENTOS.
+           DISPLAY '-- FECHANDO TOTAIS DE VENDAS DO MES (COB20ULTIMO)'.
+           SET ENVIRONMENT 'COB20_MODO' TO 'FECHAMENTO'.
+           CALL 'COB20ULTIMO'.
+           1000-FECHAR-VENDAS-FIM.
+      *----------------------------------------------------------------*
+           2000-CALCULAR-AUMENTOS.
+      *    RODA O CALCULO DE AUMENTO POR TEMPO DE SERVICO DA FOLHA
+      *    INTEIRA (PROGCOB13), LOTE CONTRA FUNCIONARIOS.DAT.
+           DISPLAY '-- CALCULANDO AUMENTOS DA FOLHA (PROGCOB13)'.
+           CALL 'PROGCOB13'.
+           2000-CALCULAR-AUMENTOS-FIM.
+      *----------------------------------------------------------------*
+           3000-RELATORIO-CLIENTES.
+      *    REGERA O RELATORIO DE CLIENTES EM DISCO SEM PASSAR PELO
+      *    MENU INTERATIVO DO CLIENTES.
+           DISPLAY '-- REGERANDO RELATORIO DE CLIENTES (CLIENTES.REL)'.
+           SET ENVIRONMENT 'CLIENTES_MODO' TO 'FECHAMENTO'.
+           CALL 'CLIENTES'.
+           3000-RELATORIO-CLIENTES-FIM.
+      *----------------------------------------------------------------*
