@@ -0,0 +1,7 @@
+      *----------------------------------------------------------------*
+      * CAMPOS COMPARTILHADOS PELA TABUADA (COB16BOOKS / COB14PERFORM).
+      *----------------------------------------------------------------*
+       77  WRK-MODO         PIC  9(01)        VALUE 1.
+       77  WRK-NUMERO       PIC  9(03)        VALUE ZEROS.
+       77  WRK-CONTADOR     PIC  9(02)        VALUE 1.
+       77  WRK-RESULTADO    PIC  9(06)        VALUE ZEROS.
