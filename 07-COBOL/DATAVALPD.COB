@@ -0,0 +1,44 @@
+      *----------------------------------------------------------------*
+      * PARAGRAFO COMUM DE VALIDACAO DE DATA. VER DATAVALWS.COB PARA
+      * OS CAMPOS DE ENTRADA/SAIDA.
+      *----------------------------------------------------------------*
+       0900-VALIDAR-DATA SECTION.
+           MOVE 'S' TO WRK-DATA-VALIDA.
+
+           IF WRK-VAL-MES < 1 OR WRK-VAL-MES > 12
+              MOVE 'N' TO WRK-DATA-VALIDA
+           END-IF.
+
+           IF WRK-DATA-VALIDA = 'S'
+              MOVE 'N' TO WRK-VAL-BISSEXTO
+              IF (FUNCTION MOD(WRK-VAL-ANO, 4) = 0
+                    AND FUNCTION MOD(WRK-VAL-ANO, 100) NOT = 0)
+                    OR FUNCTION MOD(WRK-VAL-ANO, 400) = 0
+                 MOVE 'S' TO WRK-VAL-BISSEXTO
+              END-IF
+
+              EVALUATE WRK-VAL-MES
+                 WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                    MOVE 30 TO WRK-VAL-DIAS-MES
+                 WHEN 2
+                    IF WRK-VAL-BISSEXTO = 'S'
+                       MOVE 29 TO WRK-VAL-DIAS-MES
+                    ELSE
+                       MOVE 28 TO WRK-VAL-DIAS-MES
+                    END-IF
+                 WHEN OTHER
+                    MOVE 31 TO WRK-VAL-DIAS-MES
+              END-EVALUATE
+
+              IF WRK-VAL-DIA < 1 OR WRK-VAL-DIA > WRK-VAL-DIAS-MES
+                 MOVE 'N' TO WRK-DATA-VALIDA
+              END-IF
+           END-IF.
+
+           IF WRK-DATA-VALIDA = 'S' AND WRK-VAL-ANO-ATUAL > 0
+              IF WRK-VAL-ANO > WRK-VAL-ANO-ATUAL
+                 MOVE 'N' TO WRK-DATA-VALIDA
+              END-IF
+           END-IF.
+
+       0900-VALIDAR-DATA-FIM.
