@@ -0,0 +1,29 @@
+      *----------------------------------------------------------------*
+      * CAMPOS COMPARTILHADOS PELO SIMULADOR DE INVESTIMENTO (COB17BOOKS,
+      * PROGRAM-ID COB17BOOKS).
+      *----------------------------------------------------------------*
+       77  WRK-MODO         PIC  9(01)        VALUE 1.
+       77  WRK-VALOR        PIC  9(09)V99     VALUE ZEROS.
+       77  WRK-PRAZO        PIC  9(03)        VALUE ZEROS.
+       77  WRK-TAXAMES      PIC  9(03)V999    VALUE ZEROS.
+       77  WRK-MES          PIC  9(03)        VALUE ZEROS.
+
+      *    CAMPOS DO APORTE MENSAL RECORRENTE (PLANO DE POUPANCA).
+       77  WRK-APORTE       PIC  9(09)V99     VALUE ZEROS.
+
+      *    TABELA DE TAXA VARIAVEL POR MES, PARA QUANDO O INVESTIMENTO
+      *    NAO RENDE UMA TAXA FIXA DURANTE TODO O PRAZO.
+       77  WRK-USA-TABELA-TAXA PIC X(01)      VALUE 'N'.
+       77  WRK-IDX-TAXA     PIC  9(03)        VALUE ZEROS.
+       01  WRK-TABELA-TAXAS.
+           05 WRK-TAXA-MES OCCURS 360 TIMES
+              PIC 9(03)V999.
+
+      *    CAMPOS DO MODO META (GOAL-SEEK): DADO UM VALOR FINAL
+      *    DESEJADO, DESCOBRE A TAXA OU O APORTE MENSAL NECESSARIO.
+       77  WRK-VALOR-META       PIC  9(09)V99  VALUE ZEROS.
+       77  WRK-VALOR-SIMULADO   PIC  9(09)V99  VALUE ZEROS.
+       77  WRK-TAXAMES-SIMULADA PIC  9(03)V999 VALUE ZEROS.
+       77  WRK-APORTE-SIMULADO  PIC  9(09)V99  VALUE ZEROS.
+       77  WRK-TENTATIVAS       PIC  9(04)     VALUE ZEROS.
+       77  WRK-ACHOU-META       PIC  X(01)     VALUE 'N'.
