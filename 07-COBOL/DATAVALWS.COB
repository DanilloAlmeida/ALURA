@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------*
+      * CAMPOS DA ROTINA COMUM DE VALIDACAO DE DATA (DATAVALWS/
+      * DATAVALPD). O PROGRAMA QUE INCLUI ESTE COPYBOOK DEVE MOVER O
+      * DIA/MES/ANO A VALIDAR PARA WRK-VAL-DIA/WRK-VAL-MES/WRK-VAL-ANO
+      * ANTES DE PERFORM 0900-VALIDAR-DATA, E CONFERIR WRK-DATA-VALIDA
+      * ('S'/'N') DEPOIS. WRK-VAL-ANO-ATUAL E OPCIONAL: QUANDO MAIOR
+      * QUE ZERO, DATAS NO FUTURO (WRK-VAL-ANO > WRK-VAL-ANO-ATUAL)
+      * TAMBEM SAO REJEITADAS.
+      *----------------------------------------------------------------*
+       77  WRK-VAL-DIA        PIC  9(02)        VALUE ZEROS.
+       77  WRK-VAL-MES        PIC  9(02)        VALUE ZEROS.
+       77  WRK-VAL-ANO        PIC  9(04)        VALUE ZEROS.
+       77  WRK-VAL-ANO-ATUAL  PIC  9(04)        VALUE ZEROS.
+       77  WRK-VAL-DIAS-MES   PIC  9(02)        VALUE ZEROS.
+       77  WRK-VAL-BISSEXTO   PIC  X(01)        VALUE 'N'.
+       77  WRK-DATA-VALIDA    PIC  X(01)        VALUE 'S'.
