@@ -20,6 +20,18 @@
        77  WRK-NUM1      PIC  S9(02)   VALUE ZEROS.
        77  WRK-NUM2      PIC  S9(02)   VALUE ZEROS.
        77  WRK-RESUL     PIC  S9(04)V99   VALUE ZEROS.
+
+      *    LISTA DE N NUMEROS PARA AS ESTATISTICAS (SOMA, MEDIA,
+      *    MINIMO E MAXIMO), ALEM DO PAR FIXO ACIMA.
+       77  WRK-QTD-NUMEROS  PIC  9(02)        VALUE ZEROS.
+       77  WRK-IDX-NUMERO   PIC  9(02)        VALUE ZEROS.
+       01  WRK-TABELA-NUMEROS.
+           05 WRK-NUM-TAB OCCURS 50 TIMES
+              PIC S9(06)V99.
+       77  WRK-SOMA-NUMEROS PIC S9(08)V99     VALUE ZEROS.
+       77  WRK-MEDIA-NUMEROS PIC S9(06)V99    VALUE ZEROS.
+       77  WRK-MIN-NUMERO   PIC S9(06)V99     VALUE ZEROS.
+       77  WRK-MAX-NUMERO   PIC S9(06)V99     VALUE ZEROS.
       ******************************************************************
        PROCEDURE       DIVISION.
       ******************************************************************
@@ -50,4 +62,42 @@
 
            COMPUTE WRK-RESUL = (WRK-NUM1 + WRK-NUM2) / 2.
            DISPLAY 'MEDIA.........: ' WRK-RESUL.
+
+      *    ESTATISTICAS SOBRE UMA LISTA DE N NUMEROS, JA QUE O PAR
+      *    FIXO ACIMA NAO COBRE A LISTA INTEIRA QUE PRECISAMOS SOMAR.
+           DISPLAY 'QUANTOS NUMEROS DA LISTA (0 PARA PULAR): '.
+           ACCEPT WRK-QTD-NUMEROS FROM CONSOLE.
+           IF WRK-QTD-NUMEROS > 50
+              DISPLAY 'LISTA LIMITADA A 50 NUMEROS. AJUSTANDO...'
+              MOVE 50 TO WRK-QTD-NUMEROS
+           END-IF.
+           IF WRK-QTD-NUMEROS > 0
+              PERFORM VARYING WRK-IDX-NUMERO FROM 1 BY 1
+                    UNTIL WRK-IDX-NUMERO > WRK-QTD-NUMEROS
+                 DISPLAY 'INFORME O NUMERO ' WRK-IDX-NUMERO ': '
+                 ACCEPT WRK-NUM-TAB(WRK-IDX-NUMERO) FROM CONSOLE
+              END-PERFORM
+
+              MOVE WRK-NUM-TAB(1) TO WRK-MIN-NUMERO
+              MOVE WRK-NUM-TAB(1) TO WRK-MAX-NUMERO
+              MOVE ZEROS TO WRK-SOMA-NUMEROS
+              PERFORM VARYING WRK-IDX-NUMERO FROM 1 BY 1
+                    UNTIL WRK-IDX-NUMERO > WRK-QTD-NUMEROS
+                 ADD WRK-NUM-TAB(WRK-IDX-NUMERO) TO WRK-SOMA-NUMEROS
+                 IF WRK-NUM-TAB(WRK-IDX-NUMERO) < WRK-MIN-NUMERO
+                    MOVE WRK-NUM-TAB(WRK-IDX-NUMERO) TO WRK-MIN-NUMERO
+                 END-IF
+                 IF WRK-NUM-TAB(WRK-IDX-NUMERO) > WRK-MAX-NUMERO
+                    MOVE WRK-NUM-TAB(WRK-IDX-NUMERO) TO WRK-MAX-NUMERO
+                 END-IF
+              END-PERFORM
+              COMPUTE WRK-MEDIA-NUMEROS ROUNDED =
+                 WRK-SOMA-NUMEROS / WRK-QTD-NUMEROS
+
+              DISPLAY 'SOMA DA LISTA.: ' WRK-SOMA-NUMEROS
+              DISPLAY 'MEDIA DA LISTA: ' WRK-MEDIA-NUMEROS
+              DISPLAY 'MINIMO........: ' WRK-MIN-NUMERO
+              DISPLAY 'MAXIMO........: ' WRK-MAX-NUMERO
+           END-IF.
+
            STOP RUN.
