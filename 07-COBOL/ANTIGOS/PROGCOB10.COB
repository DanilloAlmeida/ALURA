@@ -13,40 +13,190 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+      *---------------------
+       FILE-CONTROL.
+           SELECT UF-FRETE ASSIGN TO 'UFFRETE.DAT'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS UF-FRETE-STATUS.
+           SELECT PRODUTOS ASSIGN TO WRK-PRODUTOS-PATH
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              FILE STATUS IS PRODUTOS-STATUS
+              RECORD KEY PRODUTOS-CHAVE.
       ******************************************************************
        DATA DIVISION.
-      ******************************************************************
+      *----------------------------------------------------------------*
+       FILE SECTION.
+      *-------------
+       FD UF-FRETE.
+       01 UF-FRETE-REG.
+          05 UF-FRETE-COD      PIC X(02).
+          05 UF-FRETE-MULT     PIC 9(01)V999.
+      *------------------------
+       FD PRODUTOS.
+       01 PRODUTOS-REG.
+          05 PRODUTOS-CHAVE.
+             10 PRODUTOS-CODIGO       PIC 9(06).
+          05 PRODUTOS-DESCRICAO       PIC X(30).
+          05 PRODUTOS-PRECO-UNITARIO  PIC 9(07)V99.
+          05 PRODUTOS-PESO            PIC 9(05)V999.
+          05 PRODUTOS-LARGURA         PIC 9(03)V99.
+          05 PRODUTOS-ALTURA          PIC 9(03)V99.
+          05 PRODUTOS-COMPRIMENTO     PIC 9(03)V99.
+      *------------------------
        WORKING-STORAGE       SECTION.
+       77  WRK-PRODUTOS-PATH PIC  X(100)       VALUE SPACES.
+       77  WRK-PRODUTOS-PATH-PADRAO PIC X(100) VALUE
+           '/var/lib/alura/PRODUTOS.DAT'.
+       77  PRODUTOS-STATUS  PIC  9(02)         VALUE ZEROS.
+       77  WRK-CODIGO-PRODUTO PIC 9(06)         VALUE ZEROS.
+       77  WRK-PRODUTOS-ABERTO PIC X(01)         VALUE 'N'.
        77  WRK-PRODUTO      PIC  X(20)        VALUE SPACES.
        77  WRK-VALOR        PIC  9(06)V99     VALUE ZEROS.
        77  WRK-FRETE        PIC  9(04)V99     VALUE ZEROS.
        77  WRK-UF           PIC  X(02)        VALUE SPACES.
+       77  WRK-PESO         PIC  9(03)V99     VALUE ZEROS.
+       77  WRK-LARGURA      PIC  9(03)V99     VALUE ZEROS.
+       77  WRK-ALTURA       PIC  9(03)V99     VALUE ZEROS.
+       77  WRK-COMPRIMENTO  PIC  9(03)V99     VALUE ZEROS.
+       77  WRK-VOLUME       PIC  9(09)V9999   VALUE ZEROS.
+       77  WRK-TAXA-PESO    PIC  9(01)V99     VALUE 2,50.
+       77  WRK-TAXA-VOLUME  PIC  9(01)V9999   VALUE 0,0050.
+       77  WRK-VALOR-FRETE-GRATIS PIC 9(06)V99 VALUE 500,00.
+       77  WRK-FRETE-GRATIS-ENV PIC X(08)     VALUE SPACES.
+       77  WRK-FRETE-GRATIS-CTVS PIC 9(08)    VALUE 50000.
+       77  UF-FRETE-STATUS  PIC  9(02)        VALUE ZEROS.
+       77  WRK-FIM-UF       PIC  X(01)        VALUE 'N'.
+       77  WRK-QTD-UF       PIC  9(02)        VALUE ZEROS.
+       77  WRK-IDX-UF       PIC  9(02)        VALUE ZEROS.
+       77  WRK-ACHOU-UF     PIC  X(01)        VALUE 'N'.
+       01  WRK-TABELA-UF.
+           05 WRK-UF-TAB OCCURS 27 TIMES.
+              10 WRK-UF-COD   PIC X(02).
+              10 WRK-UF-MULT  PIC 9(01)V999.
       ******************************************************************
        PROCEDURE DIVISION.
       ******************************************************************
-           DISPLAY 'INFORME O PRODUTO: '.
-           ACCEPT WRK-PRODUTO FROM CONSOLE.
-           DISPLAY 'INFORME O VALOR: '.
-           ACCEPT WRK-VALOR FROM CONSOLE.
+      *    CARREGA A TABELA UF X MULTIPLICADOR DE UFFRETE.DAT, QUE
+      *    DEVE COBRIR OS 27 ESTADOS/DF, PARA NAO PRECISAR RECOMPILAR
+      *    O PROGRAMA SEMPRE QUE UM NOVO ESTADO PASSAR A SER ATENDIDO.
+           OPEN INPUT UF-FRETE.
+           IF UF-FRETE-STATUS = '00'
+              PERFORM UNTIL WRK-FIM-UF = 'S' OR WRK-QTD-UF = 27
+                 READ UF-FRETE
+                    AT END
+                       MOVE 'S' TO WRK-FIM-UF
+                    NOT AT END
+                       ADD 1 TO WRK-QTD-UF
+                       MOVE UF-FRETE-COD TO
+                          WRK-UF-COD(WRK-QTD-UF)
+                       MOVE UF-FRETE-MULT TO
+                          WRK-UF-MULT(WRK-QTD-UF)
+                 END-READ
+              END-PERFORM
+              CLOSE UF-FRETE
+           END-IF.
+
+      *    O LIMITE DE FRETE GRATIS E UMA CAMPANHA DO MARKETING E NAO
+      *    PODE EXIGIR RECOMPILACAO PARA SER ALTERADO; O VALOR VEM DE
+      *    VARIAVEL DE AMBIENTE, EM CENTAVOS, PARA NAO DEPENDER DO
+      *    PONTO DECIMAL DO AMBIENTE ONDE O PROGRAMA RODA.
+           ACCEPT WRK-FRETE-GRATIS-ENV FROM ENVIRONMENT
+              'FRETE_GRATIS_CENTAVOS'.
+           IF WRK-FRETE-GRATIS-ENV NOT = SPACES
+              MOVE WRK-FRETE-GRATIS-ENV TO WRK-FRETE-GRATIS-CTVS
+           END-IF.
+           COMPUTE WRK-VALOR-FRETE-GRATIS =
+              WRK-FRETE-GRATIS-CTVS / 100.
+
+           ACCEPT WRK-PRODUTOS-PATH FROM ENVIRONMENT 'PRODUTOS_DAT'.
+           IF WRK-PRODUTOS-PATH = SPACES
+              MOVE WRK-PRODUTOS-PATH-PADRAO TO WRK-PRODUTOS-PATH
+           END-IF.
+           OPEN INPUT PRODUTOS.
+           IF PRODUTOS-STATUS = '00'
+              MOVE 'S' TO WRK-PRODUTOS-ABERTO
+           END-IF.
+
+           DISPLAY 'INFORME O CODIGO DO PRODUTO: '.
+           ACCEPT WRK-CODIGO-PRODUTO FROM CONSOLE.
+
+           IF WRK-PRODUTOS-ABERTO = 'S'
+              MOVE WRK-CODIGO-PRODUTO TO PRODUTOS-CODIGO
+              READ PRODUTOS
+                 INVALID KEY
+                    CONTINUE
+              END-READ
+           END-IF.
+
+           IF WRK-PRODUTOS-ABERTO = 'S' AND PRODUTOS-STATUS = '00'
+              MOVE PRODUTOS-DESCRICAO      TO WRK-PRODUTO
+              MOVE PRODUTOS-PRECO-UNITARIO TO WRK-VALOR
+              MOVE PRODUTOS-PESO           TO WRK-PESO
+              MOVE PRODUTOS-LARGURA        TO WRK-LARGURA
+              MOVE PRODUTOS-ALTURA         TO WRK-ALTURA
+              MOVE PRODUTOS-COMPRIMENTO    TO WRK-COMPRIMENTO
+           ELSE
+              DISPLAY 'PRODUTO NAO CADASTRADO. INFORME OS DADOS: '
+              DISPLAY 'INFORME O PRODUTO: '
+              ACCEPT WRK-PRODUTO FROM CONSOLE
+              DISPLAY 'INFORME O VALOR: '
+              ACCEPT WRK-VALOR FROM CONSOLE
+              DISPLAY 'INFORME O PESO (KG): '
+              ACCEPT WRK-PESO FROM CONSOLE
+              DISPLAY 'INFORME A LARGURA (CM): '
+              ACCEPT WRK-LARGURA FROM CONSOLE
+              DISPLAY 'INFORME A ALTURA (CM): '
+              ACCEPT WRK-ALTURA FROM CONSOLE
+              DISPLAY 'INFORME O COMPRIMENTO (CM): '
+              ACCEPT WRK-COMPRIMENTO FROM CONSOLE
+           END-IF.
+
+           IF WRK-PRODUTOS-ABERTO = 'S'
+              CLOSE PRODUTOS
+           END-IF.
+
            DISPLAY 'INFORME O ESTADO: '.
            ACCEPT WRK-UF FROM CONSOLE.
 
+           COMPUTE WRK-VOLUME =
+              WRK-LARGURA * WRK-ALTURA * WRK-COMPRIMENTO.
+
            DISPLAY 'DADOS RECEBIDOS'.
            DISPLAY 'PRODUTO..........: ' WRK-PRODUTO.
            DISPLAY 'VALOR............: ' WRK-VALOR.
            DISPLAY 'ESTADO ..........: ' WRK-UF.
+           DISPLAY 'PESO (KG)........: ' WRK-PESO.
+           DISPLAY 'VOLUME (CM3).....: ' WRK-VOLUME.
+
+      *    O FRETE COBRA UM PERCENTUAL SOBRE O VALOR PELA UF, MAIS
+      *    UMA TAXA POR KG E POR CM3, POIS DOIS PEDIDOS DE MESMO
+      *    VALOR MAS PESO/VOLUME DIFERENTES SAEM DIFERENTES PARA A
+      *    TRANSPORTADORA.
+           MOVE 'N' TO WRK-ACHOU-UF.
+           PERFORM VARYING WRK-IDX-UF FROM 1 BY 1
+                 UNTIL WRK-IDX-UF > WRK-QTD-UF
+              IF WRK-UF-COD(WRK-IDX-UF) = WRK-UF
+                 COMPUTE WRK-FRETE =
+                    (WRK-VALOR * WRK-UF-MULT(WRK-IDX-UF))
+                    + (WRK-PESO * WRK-TAXA-PESO)
+                    + (WRK-VOLUME * WRK-TAXA-VOLUME)
+                 MOVE 'S' TO WRK-ACHOU-UF
+              END-IF
+           END-PERFORM.
+
+      *    PEDIDOS ACIMA DO LIMITE DE FRETE GRATIS (CAMPANHAS DO
+      *    MARKETING) NAO PAGAM FRETE, MESMO COM PESO/VOLUME ALTOS.
+           IF WRK-ACHOU-UF = 'S' AND WRK-VALOR > WRK-VALOR-FRETE-GRATIS
+              MOVE ZEROS TO WRK-FRETE
+           END-IF.
 
-           EVALUATE WRK-UF
-              WHEN 'SP'
-                 COMPUTE WRK-FRETE = WRK-VALOR * 1,05
-                 DISPLAY 'FRETE.: ' WRK-FRETE
-              WHEN 'RJ'
-                 COMPUTE WRK-FRETE = WRK-VALOR * 1,10
-                 DISPLAY 'FRETE.: ' WRK-FRETE
-              WHEN 'MG'
-                 COMPUTE WRK-FRETE = WRK-VALOR * 1,20
-                 DISPLAY 'FRETE.: ' WRK-FRETE
-              WHEN OTHER
-                 DISPLAY 'N�O PODEMOS ENTREGAR'
+           IF WRK-ACHOU-UF = 'S'
+              DISPLAY 'FRETE.: ' WRK-FRETE
+           ELSE
+              DISPLAY 'NAO PODEMOS ENTREGAR'
+           END-IF.
 
            STOP RUN.
