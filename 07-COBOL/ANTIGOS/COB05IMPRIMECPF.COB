@@ -18,8 +18,16 @@
       ******************************************************************
        WORKING-STORAGE     SECTION.
        77 WRK-NOME    PIC X(20)            VALUE SPACES.
-       77 WRK-CPF     PIC 9(11)            VALUE ZEROS.
+       01 WRK-CPF     PIC 9(11)            VALUE ZEROS.
+       01 WRK-CPF-DIGITOS REDEFINES WRK-CPF.
+          05 WRK-CPF-DIG PIC 9(01) OCCURS 11 TIMES.
        77 WRK-CPF-ED  PIC 999.999.999/99   VALUE ZEROS.
+       77 WRK-IDX-CPF PIC 9(02)            VALUE ZEROS.
+       77 WRK-SOMA-CPF PIC 9(04)           VALUE ZEROS.
+       77 WRK-RESTO-CPF PIC 9(02)          VALUE ZEROS.
+       77 WRK-DV1-CPF PIC 9(01)            VALUE ZEROS.
+       77 WRK-DV2-CPF PIC 9(01)            VALUE ZEROS.
+       77 WRK-CPF-VALIDO PIC X(01)         VALUE 'N'.
       * 01 WRK-DATA.
       *   02 WRK-ANO   PIC 9(02) VALUE ZEROS.
       *   02 WRK-MES   PIC 9(02) VALUE ZEROS.
@@ -31,8 +39,52 @@
            ACCEPT WRK-NOME FROM CONSOLE.
            DISPLAY 'INFORME O CPF'.
            ACCEPT WRK-CPF FROM CONSOLE.
-           MOVE WRK-CPF TO WRK-CPF-ED.
-           DISPLAY 'DADOS RECEBIDOS'.
-           DISPLAY 'NOME....: ' WRK-NOME.
-           DISPLAY 'SALARIO.: ' WRK-CPF-ED.
+
+      *    1O DIGITO VERIFICADOR: SOMA OS 9 PRIMEIROS DIGITOS COM
+      *    PESOS DE 10 A 2 E TIRA O RESTO DA DIVISAO POR 11.
+           MOVE ZEROS TO WRK-SOMA-CPF.
+           PERFORM VARYING WRK-IDX-CPF FROM 1 BY 1
+              UNTIL WRK-IDX-CPF > 9
+              COMPUTE WRK-SOMA-CPF = WRK-SOMA-CPF +
+                 (WRK-CPF-DIG(WRK-IDX-CPF) * (11 - WRK-IDX-CPF))
+           END-PERFORM.
+           DIVIDE WRK-SOMA-CPF BY 11 GIVING WRK-IDX-CPF
+              REMAINDER WRK-RESTO-CPF.
+           IF WRK-RESTO-CPF < 2
+              MOVE 0 TO WRK-DV1-CPF
+           ELSE
+              COMPUTE WRK-DV1-CPF = 11 - WRK-RESTO-CPF
+           END-IF.
+
+      *    2O DIGITO VERIFICADOR: SOMA OS 10 PRIMEIROS DIGITOS
+      *    (INCLUINDO O 1O VERIFICADOR) COM PESOS DE 11 A 2.
+           MOVE ZEROS TO WRK-SOMA-CPF.
+           PERFORM VARYING WRK-IDX-CPF FROM 1 BY 1
+              UNTIL WRK-IDX-CPF > 10
+              COMPUTE WRK-SOMA-CPF = WRK-SOMA-CPF +
+                 (WRK-CPF-DIG(WRK-IDX-CPF) * (12 - WRK-IDX-CPF))
+           END-PERFORM.
+           DIVIDE WRK-SOMA-CPF BY 11 GIVING WRK-IDX-CPF
+              REMAINDER WRK-RESTO-CPF.
+           IF WRK-RESTO-CPF < 2
+              MOVE 0 TO WRK-DV2-CPF
+           ELSE
+              COMPUTE WRK-DV2-CPF = 11 - WRK-RESTO-CPF
+           END-IF.
+
+           IF WRK-DV1-CPF = WRK-CPF-DIG(10)
+                 AND WRK-DV2-CPF = WRK-CPF-DIG(11)
+              MOVE 'S' TO WRK-CPF-VALIDO
+           ELSE
+              MOVE 'N' TO WRK-CPF-VALIDO
+           END-IF.
+
+           IF WRK-CPF-VALIDO = 'N'
+              DISPLAY 'CPF INVALIDO'
+           ELSE
+              MOVE WRK-CPF TO WRK-CPF-ED
+              DISPLAY 'DADOS RECEBIDOS'
+              DISPLAY 'NOME....: ' WRK-NOME
+              DISPLAY 'CPF.....: ' WRK-CPF-ED
+           END-IF.
            STOP RUN.
