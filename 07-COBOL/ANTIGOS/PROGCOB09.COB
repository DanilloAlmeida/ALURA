@@ -17,23 +17,46 @@
        DATA DIVISION.
       ******************************************************************
        WORKING-STORAGE       SECTION.
-       77  WRK-NOTA1      PIC  9(02)      VALUE ZEROS.
-       77  WRK-NOTA2      PIC  9(02)      VALUE ZEROS.
+       77  WRK-QTD-BIMESTRES  PIC  9(02)      VALUE 4.
+       77  WRK-IDX-BIM        PIC  9(02)      VALUE ZEROS.
+       01  WRK-BIMESTRES.
+           05 WRK-BIM OCCURS 10 TIMES.
+              10 WRK-BIM-NOTA  PIC 9(02)V99.
+              10 WRK-BIM-PESO  PIC 9(01)V99.
+       77  WRK-SOMA-PESOS      PIC  9(03)V99   VALUE ZEROS.
+       77  WRK-SOMA-PONDERADA  PIC  9(05)V9999 VALUE ZEROS.
        77  WRK-MEDIA      PIC  9(02)V99   VALUE ZEROS.
       ******************************************************************
        PROCEDURE DIVISION.
       ******************************************************************
-           DISPLAY 'INFORME A NOTA 1: '.
-           ACCEPT WRK-NOTA1 FROM CONSOLE.
-           DISPLAY 'INFORME INFORME A NOTA 2: '.
-           ACCEPT WRK-NOTA2 FROM CONSOLE.
+      *    NOSSA POLITICA ATUAL DE AVALIACAO USA 4 BIMESTRES COM PESOS
+      *    PROPRIOS, EM VEZ DE UMA MEDIA SIMPLES DE DUAS NOTAS FIXAS.
+           PERFORM VARYING WRK-IDX-BIM FROM 1 BY 1
+              UNTIL WRK-IDX-BIM > WRK-QTD-BIMESTRES
+              DISPLAY 'INFORME A NOTA DO BIMESTRE ' WRK-IDX-BIM ': '
+              ACCEPT WRK-BIM-NOTA(WRK-IDX-BIM) FROM CONSOLE
+              DISPLAY 'INFORME O PESO DO BIMESTRE ' WRK-IDX-BIM ': '
+              ACCEPT WRK-BIM-PESO(WRK-IDX-BIM) FROM CONSOLE
+              COMPUTE WRK-SOMA-PONDERADA = WRK-SOMA-PONDERADA +
+                 (WRK-BIM-NOTA(WRK-IDX-BIM) * WRK-BIM-PESO(WRK-IDX-BIM))
+              ADD WRK-BIM-PESO(WRK-IDX-BIM) TO WRK-SOMA-PESOS
+           END-PERFORM.
 
-           COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
+           IF WRK-SOMA-PESOS = ZEROS
+              DISPLAY 'SOMA DOS PESOS NAO PODE SER ZERO!'
+              MOVE ZEROS TO WRK-MEDIA
+           ELSE
+              COMPUTE WRK-MEDIA = WRK-SOMA-PONDERADA / WRK-SOMA-PESOS
+           END-IF.
 
            DISPLAY 'DADOS RECEBIDOS'.
-           DISPLAY 'NOTA 1..........: ' WRK-NOTA1.
-           DISPLAY 'NOTA 2..........: ' WRK-NOTA2.
-           DISPLAY 'MEDIA CALCULADA.: ' WRK-MEDIA.
+           PERFORM VARYING WRK-IDX-BIM FROM 1 BY 1
+              UNTIL WRK-IDX-BIM > WRK-QTD-BIMESTRES
+              DISPLAY 'BIMESTRE ' WRK-IDX-BIM '..: NOTA '
+                 WRK-BIM-NOTA(WRK-IDX-BIM) ' PESO '
+                 WRK-BIM-PESO(WRK-IDX-BIM)
+           END-PERFORM.
+           DISPLAY 'MEDIA PONDERADA.: ' WRK-MEDIA.
 
            EVALUATE WRK-MEDIA
               WHEN 6 THRU 10
