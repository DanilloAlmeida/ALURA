@@ -19,7 +19,11 @@
        WORKING-STORAGE     SECTION.
        77 WRK-NOME        PIC X(20)         VALUE SPACES.
        77 WRK-SALARIO     PIC 9(06)V99      VALUE ZEROS.
-       77 WRK-SALARIO-ED  PIC $ZZZ.ZZ9,99   VALUE ZEROS.
+       77 WRK-ALIQUOTA    PIC 99V999        VALUE ZEROS.
+       77 WRK-DEDUCAO     PIC 9(06)V99      VALUE ZEROS.
+       77 WRK-IRRF        PIC 9(06)V99      VALUE ZEROS.
+       77 WRK-SALARIO-LIQ PIC 9(06)V99      VALUE ZEROS.
+           COPY 'MOEDAWS.COB'.
       * 01 WRK-DATA.
       *   02 WRK-ANO   PIC 9(02) VALUE ZEROS.
       *   02 WRK-MES   PIC 9(02) VALUE ZEROS.
@@ -31,8 +35,39 @@
            ACCEPT WRK-NOME FROM CONSOLE.
            DISPLAY 'INFORME O SALARIO'.
            ACCEPT WRK-SALARIO FROM CONSOLE.
-           MOVE WRK-SALARIO TO WRK-SALARIO-ED.
+
+      *    TABELA DE FAIXAS DO IRRF (ALIQUOTA E PARCELA A DEDUZIR).
+           EVALUATE TRUE
+              WHEN WRK-SALARIO <= 2259,20
+                 MOVE 0      TO WRK-ALIQUOTA
+                 MOVE 0      TO WRK-DEDUCAO
+              WHEN WRK-SALARIO <= 2826,65
+                 MOVE 0,075  TO WRK-ALIQUOTA
+                 MOVE 169,44 TO WRK-DEDUCAO
+              WHEN WRK-SALARIO <= 3751,05
+                 MOVE 0,15   TO WRK-ALIQUOTA
+                 MOVE 381,44 TO WRK-DEDUCAO
+              WHEN WRK-SALARIO <= 4664,68
+                 MOVE 0,225  TO WRK-ALIQUOTA
+                 MOVE 662,77 TO WRK-DEDUCAO
+              WHEN OTHER
+                 MOVE 0,275  TO WRK-ALIQUOTA
+                 MOVE 896,00 TO WRK-DEDUCAO
+           END-EVALUATE.
+
+           COMPUTE WRK-IRRF =
+              (WRK-SALARIO * WRK-ALIQUOTA) - WRK-DEDUCAO.
+           IF WRK-IRRF < 0
+              MOVE 0 TO WRK-IRRF
+           END-IF.
+           COMPUTE WRK-SALARIO-LIQ = WRK-SALARIO - WRK-IRRF.
+
            DISPLAY 'DADOS RECEBIDOS'.
            DISPLAY 'NOME....: ' WRK-NOME.
-           DISPLAY 'SALARIO.: ' WRK-SALARIO-ED.
+           MOVE WRK-SALARIO     TO WRK-VALOR-EDITADO.
+           DISPLAY 'SALARIO BRUTO..: ' WRK-VALOR-EDITADO.
+           MOVE WRK-IRRF        TO WRK-VALOR-EDITADO.
+           DISPLAY 'IRRF RETIDO....: ' WRK-VALOR-EDITADO.
+           MOVE WRK-SALARIO-LIQ TO WRK-VALOR-EDITADO.
+           DISPLAY 'SALARIO LIQUIDO: ' WRK-VALOR-EDITADO.
            STOP RUN.
