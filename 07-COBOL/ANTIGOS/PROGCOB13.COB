@@ -17,28 +17,62 @@
        DATA DIVISION.
       ******************************************************************
        WORKING-STORAGE       SECTION.
+       77  WRK-FORMA        PIC  9(01)        VALUE ZEROS.
        77  WRK-LARGURA      PIC  9(03)V99     VALUE ZEROS.
        77  WRK-COMPRIMENTO  PIC  9(03)V99     VALUE ZEROS.
-       77  WRK-AREA         PIC  9(03)V99     VALUE ZEROS.
+       77  WRK-RAIO         PIC  9(03)V99     VALUE ZEROS.
+       77  WRK-BASE         PIC  9(03)V99     VALUE ZEROS.
+       77  WRK-ALTURA       PIC  9(03)V99     VALUE ZEROS.
+       77  WRK-PI           PIC  9(01)V9999   VALUE 3,1416.
+       77  WRK-AREA         PIC  9(07)V9999   VALUE ZEROS.
       ******************************************************************
        PROCEDURE DIVISION.
       ******************************************************************
-           DISPLAY 'INFORME O LARGURA: '.
-           ACCEPT WRK-LARGURA FROM CONSOLE.
-           DISPLAY 'INFORME O COMPRIMENTO: '.
-           ACCEPT WRK-COMPRIMENTO FROM CONSOLE.
+           DISPLAY 'ESCOLHA A FORMA:'.
+           DISPLAY '1 - RETANGULO'.
+           DISPLAY '2 - CIRCULO'.
+           DISPLAY '3 - TRIANGULO'.
+           ACCEPT WRK-FORMA FROM CONSOLE.
 
-           DISPLAY ' ######   DADOS RECEBIDOS  ###### '.
-           DISPLAY 'LARGURA..........: ' WRK-LARGURA.
-           DISPLAY 'COMPRIMENTO......: ' WRK-COMPRIMENTO.
-           DISPLAY ' '.
            DISPLAY ' ######  DADOS CALCULADOS  ###### '.
 
-           IF WRK-LARGURA > 0 AND WRK-COMPRIMENTO > 0
-               COMPUTE WRK-AREA = (WRK-LARGURA * WRK-COMPRIMENTO)
-               DISPLAY 'AREA CALCULADA...: ' WRK-AREA
-           ELSE
-               DISPLAY 'VALOR INVALIDO'
-           END-IF.
+           EVALUATE WRK-FORMA
+              WHEN 1
+                 DISPLAY 'INFORME A LARGURA: '
+                 ACCEPT WRK-LARGURA FROM CONSOLE
+                 DISPLAY 'INFORME O COMPRIMENTO: '
+                 ACCEPT WRK-COMPRIMENTO FROM CONSOLE
+                 IF WRK-LARGURA > 0 AND WRK-COMPRIMENTO > 0
+                    COMPUTE WRK-AREA =
+                       WRK-LARGURA * WRK-COMPRIMENTO
+                    DISPLAY 'AREA CALCULADA...: ' WRK-AREA
+                 ELSE
+                    DISPLAY 'VALOR INVALIDO'
+                 END-IF
+              WHEN 2
+                 DISPLAY 'INFORME O RAIO: '
+                 ACCEPT WRK-RAIO FROM CONSOLE
+                 IF WRK-RAIO > 0
+                    COMPUTE WRK-AREA =
+                       WRK-PI * (WRK-RAIO * WRK-RAIO)
+                    DISPLAY 'AREA CALCULADA...: ' WRK-AREA
+                 ELSE
+                    DISPLAY 'VALOR INVALIDO'
+                 END-IF
+              WHEN 3
+                 DISPLAY 'INFORME A BASE: '
+                 ACCEPT WRK-BASE FROM CONSOLE
+                 DISPLAY 'INFORME A ALTURA: '
+                 ACCEPT WRK-ALTURA FROM CONSOLE
+                 IF WRK-BASE > 0 AND WRK-ALTURA > 0
+                    COMPUTE WRK-AREA =
+                       (WRK-BASE * WRK-ALTURA) / 2
+                    DISPLAY 'AREA CALCULADA...: ' WRK-AREA
+                 ELSE
+                    DISPLAY 'VALOR INVALIDO'
+                 END-IF
+              WHEN OTHER
+                 DISPLAY 'FORMA INVALIDA'
+           END-EVALUATE.
 
            STOP RUN.
