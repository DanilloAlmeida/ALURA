@@ -17,10 +17,21 @@
           02 WRK-ANO   PIC 9(02) VALUE ZEROS.
           02 WRK-MES   PIC 9(02) VALUE ZEROS.
           02 WRK-DIA   PIC 9(02) VALUE ZEROS.
+           COPY 'DATAVALWS.COB'.
        PROCEDURE DIVISION.
            ACCEPT WRK-DATA FROM DATE.
            DISPLAY 'DATA RECEBIDO: ' WRK-DATA.
            DISPLAY 'DIA: ' WRK-DIA.
            DISPLAY 'MES: ' WRK-MES.
            DISPLAY 'ANO: ' WRK-ANO.
+
+           MOVE WRK-DIA TO WRK-VAL-DIA.
+           MOVE WRK-MES TO WRK-VAL-MES.
+           COMPUTE WRK-VAL-ANO = 2000 + WRK-ANO.
+           PERFORM 0900-VALIDAR-DATA.
+           IF WRK-DATA-VALIDA = 'N'
+              DISPLAY 'ATENCAO: DATA DO SISTEMA PARECE INVALIDA'
+           END-IF.
+
            STOP RUN.
+           COPY 'DATAVALPD.COB'.
