@@ -6,7 +6,7 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
       *----------------------------------------------------------------*
-       PROGRAM-ID. COB14PERFORM.
+       PROGRAM-ID. COB17BOOKS.
       ******************************************************************
        ENVIRONMENT DIVISION.
       *----------------------------------------------------------------*
@@ -23,30 +23,130 @@
        PROCEDURE DIVISION.
       *----------------------------------------------------------------*
            0000-PRINCIPAL.
-               PERFORM 0100-INICIAR.
-               PERFORM 0200-PROCESSAR.
+               DISPLAY 'ESCOLHA O MODO:'.
+               DISPLAY '1 - PROJETAR O VALOR FINAL'.
+               DISPLAY '2 - DESCOBRIR O APORTE MENSAL NECESSARIO'.
+               DISPLAY '3 - DESCOBRIR A TAXA MENSAL NECESSARIA'.
+               ACCEPT WRK-MODO FROM CONSOLE.
+               EVALUATE WRK-MODO
+                  WHEN 2
+                     PERFORM 0410-META-APORTE
+                  WHEN 3
+                     PERFORM 0420-META-TAXA
+                  WHEN OTHER
+                     PERFORM 0100-INICIAR
+                     PERFORM 0200-PROCESSAR
+               END-EVALUATE
                PERFORM 0300-FINALIZAR.
-               STOP RUN.
+               GOBACK.
       *----------------------------------------------------------------*
            0100-INICIAR.
 
+           MOVE 0 TO WRK-MES.
            DISPLAY 'INFORME O VALOR INVESTIDO: '.
            ACCEPT WRK-VALOR FROM CONSOLE.
            DISPLAY 'INFORME O PRAZO DO INVESTIMENTO: '.
            ACCEPT WRK-PRAZO FROM CONSOLE.
-           DISPLAY 'INFORME A TAXA MENSAL: '.
-           ACCEPT WRK-TAXAMES FROM CONSOLE.
+           DISPLAY 'USAR TABELA DE TAXA VARIAVEL POR MES (S/N)? '.
+           ACCEPT WRK-USA-TABELA-TAXA FROM CONSOLE.
+           IF WRK-USA-TABELA-TAXA = 'S'
+               PERFORM VARYING WRK-IDX-TAXA FROM 1 BY 1
+                     UNTIL WRK-IDX-TAXA > WRK-PRAZO
+                   DISPLAY 'INFORME A TAXA DO MES ' WRK-IDX-TAXA ': '
+                   ACCEPT WRK-TAXA-MES(WRK-IDX-TAXA) FROM CONSOLE
+               END-PERFORM
+           ELSE
+               DISPLAY 'INFORME A TAXA MENSAL: '
+               ACCEPT WRK-TAXAMES FROM CONSOLE
+           END-IF.
+           DISPLAY 'INFORME O APORTE MENSAL (0 SE NAO HOUVER): '.
+           ACCEPT WRK-APORTE FROM CONSOLE.
            0100-INICIAR-FIM.
       *----------------------------------------------------------------*
            0200-PROCESSAR.
+      *    O APORTE MENSAL ENTRA NO VALOR DEPOIS DO RENDIMENTO DO MES,
+      *    JUNTO COM O PLANO DE POUPANCA DO FUNCIONARIO, NAO ANTES. A
+      *    TAXA DO MES VEM DA TABELA QUANDO O INVESTIMENTO NAO RENDE
+      *    UMA TAXA FIXA DURANTE TODO O PRAZO.
                PERFORM WRK-PRAZO TIMES
-                   COMPUTE WRK-VALOR = WRK-VALOR * (1 + WRK-TAXAMES/100)
                    ADD 1 TO WRK-MES
+                   IF WRK-USA-TABELA-TAXA = 'S'
+                       MOVE WRK-TAXA-MES(WRK-MES) TO WRK-TAXAMES
+                   END-IF
+                   COMPUTE WRK-VALOR = WRK-VALOR * (1 + WRK-TAXAMES/100)
+                   ADD WRK-APORTE TO WRK-VALOR
                    DISPLAY 'MES 'WRK-MES' = ' WRK-VALOR
                END-PERFORM.
 
 
            0200-PROCESSAR-FIM.
+      *----------------------------------------------------------------*
+      *    MODO META (GOAL-SEEK): DADO O VALOR FINAL DESEJADO E O
+      *    PRAZO, DESCOBRE O APORTE MENSAL NECESSARIO A UMA TAXA FIXA,
+      *    PELA FORMULA DO VALOR FUTURO DE UMA SERIE DE PAGAMENTOS.
+           0410-META-APORTE.
+           DISPLAY 'INFORME O VALOR INICIAL INVESTIDO: '.
+           ACCEPT WRK-VALOR FROM CONSOLE.
+           DISPLAY 'INFORME O VALOR FINAL DESEJADO (META): '.
+           ACCEPT WRK-VALOR-META FROM CONSOLE.
+           DISPLAY 'INFORME O PRAZO EM MESES: '.
+           ACCEPT WRK-PRAZO FROM CONSOLE.
+           DISPLAY 'INFORME A TAXA MENSAL: '.
+           ACCEPT WRK-TAXAMES FROM CONSOLE.
+
+           COMPUTE WRK-APORTE-SIMULADO ROUNDED =
+              (WRK-VALOR-META
+                 - WRK-VALOR * (1 + WRK-TAXAMES / 100) ** WRK-PRAZO)
+              / ((((1 + WRK-TAXAMES / 100) ** WRK-PRAZO) - 1)
+                 / (WRK-TAXAMES / 100)).
+
+           IF WRK-APORTE-SIMULADO > 0
+              DISPLAY 'APORTE MENSAL NECESSARIO: ' WRK-APORTE-SIMULADO
+           ELSE
+              DISPLAY 'A META JA E ATINGIDA SEM NOVOS APORTES'
+           END-IF.
+
+           0410-META-APORTE-FIM.
+      *----------------------------------------------------------------*
+      *    MODO META (GOAL-SEEK): DADO O VALOR FINAL DESEJADO E O
+      *    PRAZO, DESCOBRE A TAXA MENSAL NECESSARIA POR TENTATIVA,
+      *    AUMENTANDO A TAXA SIMULADA ATE A PROJECAO ALCANCAR A META.
+           0420-META-TAXA.
+           DISPLAY 'INFORME O VALOR INICIAL INVESTIDO: '.
+           ACCEPT WRK-VALOR FROM CONSOLE.
+           DISPLAY 'INFORME O VALOR FINAL DESEJADO (META): '.
+           ACCEPT WRK-VALOR-META FROM CONSOLE.
+           DISPLAY 'INFORME O PRAZO EM MESES: '.
+           ACCEPT WRK-PRAZO FROM CONSOLE.
+           DISPLAY 'INFORME O APORTE MENSAL (0 SE NAO HOUVER): '.
+           ACCEPT WRK-APORTE FROM CONSOLE.
+
+           MOVE ZEROS TO WRK-TAXAMES-SIMULADA.
+           MOVE 'N' TO WRK-ACHOU-META.
+           MOVE ZEROS TO WRK-TENTATIVAS.
+           PERFORM UNTIL WRK-ACHOU-META = 'S' OR WRK-TENTATIVAS > 10000
+              ADD 1 TO WRK-TENTATIVAS
+              ADD 0,001 TO WRK-TAXAMES-SIMULADA
+              MOVE WRK-VALOR TO WRK-VALOR-SIMULADO
+              PERFORM VARYING WRK-IDX-TAXA FROM 1 BY 1
+                    UNTIL WRK-IDX-TAXA > WRK-PRAZO
+                 COMPUTE WRK-VALOR-SIMULADO =
+                    WRK-VALOR-SIMULADO
+                    * (1 + WRK-TAXAMES-SIMULADA / 100)
+                 ADD WRK-APORTE TO WRK-VALOR-SIMULADO
+              END-PERFORM
+              IF WRK-VALOR-SIMULADO >= WRK-VALOR-META
+                 MOVE 'S' TO WRK-ACHOU-META
+              END-IF
+           END-PERFORM.
+
+           IF WRK-ACHOU-META = 'S'
+              DISPLAY 'TAXA MENSAL NECESSARIA: ' WRK-TAXAMES-SIMULADA
+           ELSE
+              DISPLAY 'META INATINGIVEL COM ATE 10% AO MES'
+           END-IF.
+
+           0420-META-TAXA-FIM.
       *----------------------------------------------------------------*
            0300-FINALIZAR.
            DISPLAY ' ######   FINAL  ###### '.
