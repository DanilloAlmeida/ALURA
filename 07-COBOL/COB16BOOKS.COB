@@ -13,31 +13,70 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+      *---------------------
+       FILE-CONTROL.
+           SELECT RELATORIO ASSIGN TO 'TABUADAS.REL'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS RELATORIO-STATUS.
       ******************************************************************
        DATA DIVISION.
       *----------------------------------------------------------------*
+       FILE SECTION.
+      *-------------
+       FD RELATORIO.
+       01 REG-RELATORIO     PIC X(80).
+      *------------------------
        WORKING-STORAGE SECTION.
            COPY '01BOOK.COB'.
 
+       77 RELATORIO-STATUS  PIC 9(02) VALUE ZEROS.
+
+       01 WRK-REL-LINHA.
+          05 WRK-REL-NUMERO     PIC Z9.
+          05 FILLER             PIC X(03) VALUE ' X '.
+          05 WRK-REL-CONTADOR   PIC Z9.
+          05 FILLER             PIC X(03) VALUE ' = '.
+          05 WRK-REL-RESULTADO  PIC ZZZZ9.
+
+       77 WRK-DIVISAO         PIC Z9,999 VALUE ZEROS.
       ******************************************************************
        PROCEDURE DIVISION.
       *----------------------------------------------------------------*
            0000-PRINCIPAL.
                PERFORM 0100-INICIAR.
-               IF WRK-NUMERO>0
-                   PERFORM 0200-PROCESSAR
-               END-IF
+               EVALUATE WRK-MODO
+                  WHEN 1
+                     IF WRK-NUMERO > 0
+                        PERFORM 0200-PROCESSAR
+                     END-IF
+                  WHEN 2
+                     PERFORM 0210-PROCESSAR-LOTE
+                  WHEN 3
+                     IF WRK-NUMERO > 0
+                        PERFORM 0200-PROCESSAR
+                        PERFORM 0220-PROCESSAR-DIVISAO
+                     END-IF
+               END-EVALUATE
                PERFORM 0300-FINALIZAR.
                STOP RUN.
       *----------------------------------------------------------------*
            0100-INICIAR.
 
-           DISPLAY 'INFORME UM NUMERO: '.
-           ACCEPT WRK-NUMERO FROM CONSOLE.
+           DISPLAY 'ESCOLHA O MODO:'.
+           DISPLAY '1 - TABUADA DE UM NUMERO NA TELA'.
+           DISPLAY '2 - TABUADAS DE 1 A 10 EM ARQUIVO'.
+           DISPLAY '3 - TABUADA DE MULTIPLICACAO E DIVISAO'.
+           ACCEPT WRK-MODO FROM CONSOLE.
+           IF WRK-MODO = 1 OR WRK-MODO = 3
+               DISPLAY 'INFORME UM NUMERO: '
+               ACCEPT WRK-NUMERO FROM CONSOLE
+           END-IF.
            0100-INICIAR-FIM.
       *----------------------------------------------------------------*
            0200-PROCESSAR.
-               PERFORM 11 TIMES
+               PERFORM 10 TIMES
                    COMPUTE WRK-RESULTADO = WRK-NUMERO *WRK-CONTADOR
                    DISPLAY WRK-NUMERO ' X ' WRK-CONTADOR ' = '
                    WRK-RESULTADO
@@ -46,6 +85,37 @@
 
 
            0200-PROCESSAR-FIM.
+      *----------------------------------------------------------------*
+           0210-PROCESSAR-LOTE.
+      *    GERA AS TABUADAS DE 1 A 10 DE UMA VEZ SO, GRAVANDO EM
+      *    ARQUIVO PARA IMPRIMIR A APOSTILA INTEIRA NUMA UNICA EXECUCAO.
+           OPEN OUTPUT RELATORIO.
+           PERFORM VARYING WRK-NUMERO FROM 1 BY 1
+              UNTIL WRK-NUMERO > 10
+              MOVE 1 TO WRK-CONTADOR
+              PERFORM 10 TIMES
+                 COMPUTE WRK-RESULTADO = WRK-NUMERO * WRK-CONTADOR
+                 MOVE WRK-NUMERO     TO WRK-REL-NUMERO
+                 MOVE WRK-CONTADOR   TO WRK-REL-CONTADOR
+                 MOVE WRK-RESULTADO  TO WRK-REL-RESULTADO
+                 WRITE REG-RELATORIO FROM WRK-REL-LINHA
+                 ADD 1 TO WRK-CONTADOR
+              END-PERFORM
+           END-PERFORM.
+           CLOSE RELATORIO.
+
+           0210-PROCESSAR-LOTE-FIM.
+      *----------------------------------------------------------------*
+           0220-PROCESSAR-DIVISAO.
+           MOVE 1 TO WRK-CONTADOR.
+           PERFORM 10 TIMES
+               COMPUTE WRK-DIVISAO = WRK-NUMERO / WRK-CONTADOR
+               DISPLAY WRK-NUMERO ' / ' WRK-CONTADOR ' = '
+               WRK-DIVISAO
+               ADD 1 TO WRK-CONTADOR
+           END-PERFORM.
+
+           0220-PROCESSAR-DIVISAO-FIM.
       *----------------------------------------------------------------*
            0300-FINALIZAR.
            DISPLAY ' ######   FINAL  ###### '.
